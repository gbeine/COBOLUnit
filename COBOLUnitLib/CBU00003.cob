@@ -39,6 +39,18 @@
 000322  01 res-str PIC X(7).
 000323  01 success-str PIC X(7).
 000324  01 failure-str PIC X(7).
+000325  01 run-parm PIC X(62).
+000325  01 rpt-suite-idx PIC 9(3).
+000325  01 csv-file-name PIC X(40).
+000325  01 xml-file-name PIC X(40).
+000325  01 log-name-buf PIC X(32000).
+000325  01 WS-CNT1 PIC 99999.
+000325  01 pack-scan-idx PIC 9(3).
+000325  01 pack-is-first PIC 9(1).
+000325  01 pack-run PIC 9(5).
+000325  01 pack-succeed PIC 9(5).
+000325  01 pack-failed PIC 9(5).
+000325  01 pack-error PIC 9(5).
 000326  COPY CBUC0002.
 000327    LINKAGE SECTION.
 000328    	COPY CBUC0001.
@@ -48,15 +60,28 @@
 000336	MOVE "FAILURE" TO failure-str.
 000345	ACCEPT  CurrentTimeDeb FROM TIME.
 000402*  DISPLAY "Lancement des suites".	
+000395  INITIALIZE run-parm.
+000396  ACCEPT run-parm FROM COMMAND-LINE.
+000397  UNSTRING run-parm DELIMITED BY SPACE
+000398      INTO filter-suite-name filter-test-name
+000398         filter-tag-name filter-pack-name.
+000403  CALL CBU-report-catalog USING CBU-ctx.
 000403  CALL CBU-suites-run USING CBU-ctx.
+000403  CALL CBU-display-suite USING CBU-ctx.
+000403  CALL CBU-display-res USING CBU-ctx.
+000403  CALL CBU-report-coverage USING CBU-ctx.
 000405  INITIALIZE LineToLog.
 000406	IF RunFailureCount > 0 OR TestError > 0
 000407	 THEN
 000410	   MOVE failure-str TO res-str
-000412*    CALL CBU-write-log-line USING lineToLog
+000411	   MOVE 1 TO RETURN-CODE
+000412    STRING "Result: " failure-str INTO lineToLog
+000412    CALL CBU-write-log-line USING CBU-ctx lineToLog
 000413	ELSE
 000414	   MOVE success-str TO res-str
-000417*     CALL CBU-write-log-line USING lineToLog
+000416	   MOVE 0 TO RETURN-CODE
+000417    STRING "Result: " success-str INTO lineToLog
+000417    CALL CBU-write-log-line USING CBU-ctx lineToLog
 000418	END-IF
 000420
 000421  INITIALIZE LineToLog
@@ -72,12 +97,60 @@
 000431	   " test cases, "
 000432	   RunSuccessCount " success, "
 000433	   RunFailureCount " failures, "
+000433 	   RunSkipCount " skipped, "
 000434     TestError "  errors)     *"
-000435	DISPLAY 
+000435	DISPLAY
 000436	"**************************************************************"
 000437	"******"
-000438*	DISPLAY lineToLog
-000439*	CALL CBU-write-log-line USING lineToLog
+000437  PERFORM VARYING rpt-suite-idx FROM 1 BY 1
+000437     UNTIL rpt-suite-idx >= SuiteIndex
+000437     DISPLAY "  - " SuiteName(rpt-suite-idx)
+000437        " : " nb-test-run(rpt-suite-idx) " run, "
+000437        nb-test-succeed(rpt-suite-idx) " succeed, "
+000437        nb-test-failed(rpt-suite-idx) " failed, "
+000437        nb-test-error(rpt-suite-idx) " errors"
+000437  END-PERFORM.
+000437  PERFORM VARYING rpt-suite-idx FROM 1 BY 1
+000437     UNTIL rpt-suite-idx >= SuiteIndex
+000437     IF SuitePack(rpt-suite-idx) <> SPACES
+000437        MOVE 1 TO pack-is-first
+000437        PERFORM VARYING pack-scan-idx FROM 1 BY 1
+000437           UNTIL pack-scan-idx >= rpt-suite-idx
+000437           IF SuitePack(pack-scan-idx) =
+000437              SuitePack(rpt-suite-idx)
+000437              MOVE 0 TO pack-is-first
+000437           END-IF
+000437        END-PERFORM
+000437        IF pack-is-first = 1
+000437           MOVE 0 TO pack-run
+000437           MOVE 0 TO pack-succeed
+000437           MOVE 0 TO pack-failed
+000437           MOVE 0 TO pack-error
+000437           PERFORM VARYING pack-scan-idx FROM 1 BY 1
+000437              UNTIL pack-scan-idx >= SuiteIndex
+000437              IF SuitePack(pack-scan-idx) =
+000437                 SuitePack(rpt-suite-idx)
+000437                 ADD nb-test-run(pack-scan-idx) TO pack-run
+000437                 ADD nb-test-succeed(pack-scan-idx)
+000437                    TO pack-succeed
+000437                 ADD nb-test-failed(pack-scan-idx)
+000437                    TO pack-failed
+000437                 ADD nb-test-error(pack-scan-idx) TO pack-error
+000437              END-IF
+000437           END-PERFORM
+000437           DISPLAY "  [" SuitePack(rpt-suite-idx) "] : "
+000437              pack-run " run, " pack-succeed " succeed, "
+000437              pack-failed " failed, " pack-error " errors"
+000437        END-IF
+000437     END-IF
+000437  END-PERFORM
+000438  INITIALIZE lineToLog
+000438  STRING "(" TestRunCount " test cases, "
+000438     RunSuccessCount " success, "
+000438     RunFailureCount " failures, "
+000438     RunSkipCount " skipped, "
+000438     TestError "  errors)" INTO lineToLog
+000439	CALL CBU-write-log-line USING CBU-ctx lineToLog
 000440  ACCEPT  CurrentTimeFin FROM TIME.
 000441*	DISPLAY "CurrenttimeDeb: " CurrenttimeDeb.
 000442*	DISPLAY "CurrenttimeFin: " CurrenttimeFin.
@@ -90,10 +163,27 @@
 000449     	   " sec:"
 000450     	   CurrentTimeFin(7:2)
 000451     	   " ms)".
-000452*	 INTO lineToLog 
-000453*  DISPLAY lineToLog
-000454*  CALL CBU-write-log-line USING lineToLog  	
-000455   	 
+000452  STRING "(" CurrentTimeFin(3:2) " min:"
+000452     CurrentTimeFin(5:2) " sec:"
+000452     CurrentTimeFin(7:2) " ms)" INTO lineToLog.
+000454  CALL CBU-write-log-line USING CBU-ctx lineToLog.
+000455
+000455*  MOVE 0 TO WS-CNT1.
+000455*  MOVE FUNCTION Reverse(currentLogFile) TO csv-file-name.
+000455*  Inspect csv-file-name Tallying WS-CNT1 For Leading space.
+000455*  IF WS-CNT1 IS EQUAL TO 0 THEN
+000455*     Inspect csv-file-name Tallying WS-CNT1 For Leading X"00"
+000455*  END-IF.
+000455*  Compute WS-CNT1 = length of currentLogFile - WS-CNT1.
+000455  MOVE currentLogFile TO log-name-buf.
+000455  CALL CBU-get-last-index USING CBU-ctx log-name-buf WS-CNT1.
+000455  INITIALIZE csv-file-name.
+000455  STRING currentLogFile(1:WS-CNT1) ".CSV" INTO csv-file-name.
+000455  CALL CBU-export-csv-report USING CBU-ctx csv-file-name.
+000455  INITIALIZE xml-file-name.
+000455  STRING currentLogFile(1:WS-CNT1) ".XML" INTO xml-file-name.
+000455  CALL CBU-export-junit-xml USING CBU-ctx xml-file-name.
+000455  CALL CBU-append-run-history USING CBU-ctx.
 000456 	EXIT PROGRAM.
 000464 END PROGRAM CBU00003.
 000969
\ No newline at end of file
