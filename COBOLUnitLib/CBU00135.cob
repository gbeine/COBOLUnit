@@ -0,0 +1,102 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-assert-copybook-layout
+000013*	source name: CBU00135.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*>Compare a record layout against a reference description, field
+000046*>by field, in order, instead of one CBU-assert-equals call per
+000047*>field (which only tells you a shared copybook's data looks
+000048*>wrong downstream, not which field of it changed). Both tables
+000049*>hold the same fixed element shape: 30 bytes of field name
+000050*>followed by 20 bytes of PIC clause text, one element per field
+000051*>of the layout being checked, in declaration order. The caller
+000052*>is expected to keep the reference table as a literal "golden"
+000053*>description of the copybook alongside the test, and to supply
+000054*>the live table from the copybook's own field names/PIC clauses
+000055*>at the point the layout last changed - this routine only does
+000056*>the comparing and the clear "field X changed from PIC ... to
+000057*>PIC ..." reporting, same division of labour as
+000058*>CBU-assert-table-equals.
+000059* arg1: AssertName - Assertion name
+000060* arg2: FieldCount - number of fields described in the layout
+000061* arg3: ExpectedLayout - reference field name/PIC description
+000062* arg4: ActualLayout - field name/PIC description to check
+000070 IDENTIFICATION DIVISION.
+000071 PROGRAM-ID.   CBU00135.
+000072 ENVIRONMENT    DIVISION.
+000073 DATA DIVISION.
+000080 WORKING-STORAGE SECTION.
+000081  01 field-index PIC 9(5).
+000082  01 field-offset PIC 9(5).
+000083  01 field-differ PIC 9(1) VALUE 0.
+000084  01 exp-name PIC X(30).
+000085  01 exp-pic PIC X(20).
+000086  01 act-name PIC X(30).
+000087  01 act-pic PIC X(20).
+000088  01 diff-expected PIC X(32000) VALUE SPACES.
+000089  01 diff-actual PIC X(32000) VALUE SPACES.
+000090  COPY CBUC0002.
+000100 LINKAGE SECTION.
+000101  77 AssertName PIC X(20).
+000102  77 FieldCount PIC 9(5).
+000103  77 ExpectedLayout PIC X(32000).
+000104  77 ActualLayout PIC X(32000).
+000105  COPY CBUC0001.
+000110 PROCEDURE DIVISION USING CBU-ctx AssertName
+000111      FieldCount ExpectedLayout ActualLayout.
+000112	CALL CBU-add-assert-run USING CBU-ctx AssertName.
+000113  PERFORM VARYING field-index FROM 1 BY 1
+000114     UNTIL field-index > FieldCount OR field-differ = 1
+000115     COMPUTE field-offset = (field-index - 1) * 50 + 1
+000116     MOVE ExpectedLayout(field-offset:30) TO exp-name
+000117     MOVE ExpectedLayout(field-offset + 30:20) TO exp-pic
+000118     MOVE ActualLayout(field-offset:30) TO act-name
+000119     MOVE ActualLayout(field-offset + 30:20) TO act-pic
+000120     IF exp-name <> act-name
+000121        MOVE 1 TO field-differ
+000122        STRING "field " field-index ": name '" exp-name
+000123           "' expected"
+000124           INTO diff-expected
+000125        STRING "field " field-index ": name '" act-name
+000126           "' found"
+000127           INTO diff-actual
+000128     ELSE
+000129        IF exp-pic <> act-pic
+000130           MOVE 1 TO field-differ
+000130           STRING "field " exp-name " expected PIC "
+000131              exp-pic
+000132              INTO diff-expected
+000133           STRING "field " exp-name " changed from PIC "
+000134              exp-pic " to PIC " act-pic
+000135              INTO diff-actual
+000136        END-IF
+000137     END-IF
+000138  END-PERFORM.
+000139  IF field-differ = 1
+000140     CALL CBU-log-assert-failed
+000141        USING CBU-ctx AssertName diff-expected diff-actual
+000142     CALL CBU-add-assert-failed
+000143        USING CBU-ctx AssertName diff-expected diff-actual
+000144  ELSE
+000145     CALL CBU-add-assert-succeed USING CBU-ctx AssertName
+000146     CALL CBU-log-assert-succeed USING CBU-ctx AssertName
+000147  END-IF.
+000150  EXIT PROGRAM.
+000160 END PROGRAM CBU00135.
