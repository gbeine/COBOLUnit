@@ -27,7 +27,15 @@
 000049* arg3: ResActual - value returned
 000050 IDENTIFICATION DIVISION.
 000060 PROGRAM-ID.   CBU00101.
+000061 ENVIRONMENT    DIVISION.
+000062 INPUT-OUTPUT SECTION.
+000063 FILE-CONTROL.
+000064    SELECT CaptureFile ASSIGN TO currentCaptureFile
+000065		ORGANIZATION IS LINE SEQUENTIAL.
 000083 DATA DIVISION.
+000066 FILE SECTION.
+000067 	FD CaptureFile.
+000068 	01 CaptureLine PIC X(32000).
 000084  WORKING-STORAGE SECTION.
 000085  77 str1 PIC X(32000).
 000086  77 str2 PIC X(32000).
@@ -35,14 +43,23 @@
 000090  77 WS-CNT2 PIC 99999.
 000091
 000094  COPY CBUC0002.
-000096  LINKAGE SECTION.   
+000096  LINKAGE SECTION.
 000098  77 ResExpected PIC X(32000).
 000099  77 ResActual PIC X(32000).
 000100  77 AssertName PIC X(20).
-000101  COPY CBUC0001.  
-000102 PROCEDURE DIVISION 
+000101  COPY CBUC0001.
+000102 PROCEDURE DIVISION
 000103   USING CBU-ctx AssertName ResExpected ResActual.
 000104	CALL CBU-add-assert-run USING CBU-ctx AssertName.
+000104 IF capture-mode = 1
+000104    MOVE ResActual TO CaptureLine
+000104    OPEN EXTEND CaptureFile
+000104    WRITE CaptureLine
+000104    CLOSE CaptureFile
+000104    CALL CBU-add-assert-succeed USING CBU-ctx AssertName
+000104    CALL CBU-log-assert-succeed USING CBU-ctx AssertName
+000104    EXIT PROGRAM
+000104 END-IF.
 000105
 000106
 000107  MOVE 0 to WS-CNT1.
