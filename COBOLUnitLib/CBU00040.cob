@@ -22,16 +22,26 @@
 000044
 000045
 000050*>add an error if a test failed in error
+000051* arg1: ErrorProgram - program that could not be called, or
+000051*        SPACES when the caller has none to report
+000052* arg2: ErrorCondition - exception/condition text for that
+000052*        failure, or SPACES when none is available
 000110  IDENTIFICATION DIVISION.
 000120  PROGRAM-ID.   CBU00040.
 000130  DATA DIVISION.
 000140    WORKING-STORAGE SECTION.
 000150	  COPY CBUC0002.
 000151	  LINKAGE SECTION.
-000152	     COPY CBUC0001. 
-000160   PROCEDURE DIVISION USING CBU-ctx.
+000152	     77 ErrorProgram PIC X(20).
+000152	     77 ErrorCondition PIC X(30).
+000152	     COPY CBUC0001.
+000160   PROCEDURE DIVISION USING CBU-ctx ErrorProgram ErrorCondition.
 000180    ADD 1 TO TestError.
 000181    ADD 1 TO nb-test-error
-000182    	(index-current-suite). 
+000182    	(index-current-suite).
+000183    MOVE ErrorProgram TO TestErrorProgram
+000183    	(index-current-suite,index-current-test).
+000184    MOVE ErrorCondition TO TestErrorCondition
+000184    	(index-current-suite,index-current-test).
 000190 	 EXIT PROGRAM.
 000200 	END PROGRAM CBU00040.
\ No newline at end of file
