@@ -0,0 +1,71 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-load-catalog
+000013*	source name: CBU00015.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*> Register a catalog of suites/tests from a control file instead
+000046*> of a hand-written driver chaining CBU-add-suite/CBU-add-test-next.
+000047*> Each record is either a suite row or a test row, attached to the
+000048*> most recently registered suite - the same order a driver program
+000049*> would already have to call CBU-add-suite/CBU-add-test-next in.
+000050* arg1: catalog-file-name - name of the control file to read
+000051* record layout:
+000052*   col 1    - row type, 'S' suite row, 'T' test row
+000053*   col 2-21 - suite/test name
+000054*   col 22-71 - suite/test description
+000054 IDENTIFICATION DIVISION.
+000055 PROGRAM-ID.   CBU00015.
+000056 ENVIRONMENT    DIVISION.
+000057 INPUT-OUTPUT SECTION.
+000058 FILE-CONTROL.
+000059    SELECT CatalogFile ASSIGN TO catalog-file-name
+000060		ORGANIZATION IS LINE SEQUENTIAL.
+000061 DATA DIVISION.
+000062 FILE SECTION.
+000063 	FD CatalogFile.
+000064 	01 CatalogRecord.
+000065 		05 CatalogRecType PIC X(1).
+000066 		05 CatalogName PIC X(20).
+000067 		05 CatalogDesc PIC X(50).
+000070 WORKING-STORAGE SECTION.
+000071   77 CatalogEOF PIC 9(1) VALUE 0.
+000072   COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081   77 catalog-file-name PIC X(40).
+000082   COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx catalog-file-name.
+000091  OPEN INPUT CatalogFile.
+000092  PERFORM UNTIL CatalogEOF = 1
+000093     READ CatalogFile
+000094        AT END MOVE 1 TO CatalogEOF
+000095        NOT AT END
+000096           IF CatalogRecType = "S"
+000097              CALL CBU-add-suite
+000098                 USING CBU-ctx CatalogName CatalogDesc
+000099           END-IF
+000100           IF CatalogRecType = "T"
+000101              CALL CBU-add-test-next
+000102                 USING CBU-ctx CatalogName CatalogDesc
+000103           END-IF
+000104     END-READ
+000105  END-PERFORM.
+000106  CLOSE CatalogFile.
+000107  EXIT PROGRAM.
+000110 END PROGRAM CBU00015.
