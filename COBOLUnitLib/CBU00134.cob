@@ -0,0 +1,84 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-export-csv-report
+000013*	source name: CBU00134.cob
+000014*
+000015*  Copyright (C) 2009 Hervé Vaujour
+000016*
+000017*  This program is free software; you can redistribute it and/or modify
+000018*  it under the terms of the GNU General Public License as published by
+000019*  the Free Software Foundation; either version 2 of the License, or
+000020*  (at your option) any later version.
+000021*
+000022*  This program is distributed in the hope that it will be useful,
+000023*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000024*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000025*  GNU General Public License for more details.
+000026*
+000027*  You should have received a copy of the GNU General Public License
+000028*  along with this program; see the file COPYING. If not, write to the
+000029*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000030
+000040*> Export the SuiteTests table as CSV, one row per suite and one
+000041*> row per test underneath it, so pass/fail counts can be
+000042*> imported into a spreadsheet instead of transcribed by hand
+000043*> off the console. A suite row carries its own nb-test-run/
+000044*> nb-test-succeed/nb-test-failed/nb-test-error; a test row
+000045*> carries its nb-assert-run/nb-assert-succeed/nb-assert-failed
+000046*> in the same four columns, since the table has no separate
+000047*> pass/fail tally per test - an "errors" column of 0 on a test
+000048*> row just means this layout does not track test-level errors
+000049*> apart from suite-level ones.
+000050* arg1: csv-file-name - name of the CSV file to produce
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00134.
+000062 ENVIRONMENT    DIVISION.
+000063 INPUT-OUTPUT SECTION.
+000064 FILE-CONTROL.
+000065    SELECT CsvFile ASSIGN TO csv-file-name
+000066		ORGANIZATION IS LINE SEQUENTIAL.
+000070 DATA DIVISION.
+000071 FILE SECTION.
+000072 	FD CsvFile.
+000073 	01 CsvLine PIC X(255).
+000080 WORKING-STORAGE SECTION.
+000081   01 i PIC 9(3).
+000082   01 j PIC 9(3).
+000083   01 WS-CNT1 PIC 99999.
+000084   01 WS-CNT2 PIC 99999.
+000084   01 buf-suite PIC X(32000).
+000084   01 buf-test PIC X(32000).
+000085   COPY CBUC0002.
+000090 LINKAGE SECTION.
+000091   77 csv-file-name PIC X(40).
+000092   COPY CBUC0001.
+000100 PROCEDURE DIVISION USING CBU-ctx csv-file-name.
+000101  OPEN OUTPUT CsvFile.
+000102  MOVE "Suite,Test,Run,Succeed,Failed,Error" TO CsvLine.
+000103  WRITE CsvLine.
+000110  PERFORM VARYING i FROM 1 BY 1 UNTIL i >= SuiteIndex
+000111    MOVE SuiteName(i) TO buf-suite
+000111    CALL CBU-get-last-index
+000112      USING CBU-ctx buf-suite WS-CNT1
+000113    INITIALIZE CsvLine
+000114    STRING buf-suite(1:WS-CNT1)
+000115      "," "," nb-test-run(i) "," nb-test-succeed(i) ","
+000116      nb-test-failed(i) "," nb-test-error(i)
+000117      INTO CsvLine
+000118    WRITE CsvLine
+000119    PERFORM VARYING j FROM 1 BY 1 UNTIL j > nb-test-size(i)
+000120      MOVE TestName(i,j) TO buf-test
+000120      CALL CBU-get-last-index
+000121        USING CBU-ctx buf-test WS-CNT2
+000122      INITIALIZE CsvLine
+000123      STRING buf-suite(1:WS-CNT1)
+000124        "," buf-test(1:WS-CNT2)
+000125        "," nb-assert-run(i,j) "," nb-assert-succeed(i,j) ","
+000126        nb-assert-failed(i,j) "," "0"
+000127        INTO CsvLine
+000128      WRITE CsvLine
+000129    END-PERFORM
+000130  END-PERFORM.
+000131  CLOSE CsvFile.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00134.
