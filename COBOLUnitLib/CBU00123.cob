@@ -0,0 +1,45 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-set-suite-log-file
+000013*	source name: CBU00123.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+
+000044
+000045*> attach a log file name to the suite that was just added
+000046*> (with CBU-add-suite) - CBU-write-log-line routes assert
+000047*> log lines for this suite's tests to FileName instead of
+000048*> the run's global currentLogFile, so a reviewer can be
+000049*> handed just this suite's log.
+000050* arg1: FileName - this suite's log file name
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00123.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071  01 nb-suite-pos PIC 9(3).
+000072  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  01 FileName PIC X(24) VALUE SPACES.
+000082  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx FileName.
+000091  MOVE 0 TO nb-suite-pos.
+000092  COMPUTE nb-suite-pos = SuiteIndex - 1.
+000093  MOVE FileName TO SuiteLogFile(nb-suite-pos).
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00123.
