@@ -0,0 +1,103 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-assert-file-equals
+000013*	source name: CBU00117.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*>Make equals assertion between two LINE SEQUENTIAL files,
+000046*>record by record - reports the first mismatching record
+000047*>number and contents through CBU-log-assert-failed
+000048* arg1: AssertName - Assertion name
+000049* arg2: expected-file-name - blessed expected output file
+000050* arg3: actual-file-name - freshly produced output file
+000051 IDENTIFICATION DIVISION.
+000052 PROGRAM-ID.   CBU00117.
+000053 ENVIRONMENT    DIVISION.
+000054 INPUT-OUTPUT SECTION.
+000055 FILE-CONTROL.
+000056    SELECT ExpectedFile ASSIGN TO expected-file-name
+000057		ORGANIZATION IS LINE SEQUENTIAL.
+000058    SELECT ActualFile ASSIGN TO actual-file-name
+000059		ORGANIZATION IS LINE SEQUENTIAL.
+000060 DATA DIVISION.
+000061 FILE SECTION.
+000062 	FD ExpectedFile.
+000063 	01 ExpectedLine PIC X(255).
+000064 	FD ActualFile.
+000065 	01 ActualLine PIC X(255).
+000070 WORKING-STORAGE SECTION.
+000071  01 ExpectedEOF PIC 9(1) VALUE 0.
+000072  01 ActualEOF PIC 9(1) VALUE 0.
+000073  01 RecordNumber PIC 9(5) VALUE 0.
+000074  01 files-differ PIC 9(1) VALUE 0.
+000075  01 diff-expected PIC X(32000) VALUE SPACES.
+000076  01 diff-actual PIC X(32000) VALUE SPACES.
+000079  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  77 AssertName PIC X(20).
+000082  77 expected-file-name PIC X(40).
+000083  77 actual-file-name PIC X(40).
+000084  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx AssertName
+000091      expected-file-name actual-file-name.
+000091	CALL CBU-add-assert-run USING CBU-ctx AssertName.
+000092  OPEN INPUT ExpectedFile.
+000093  OPEN INPUT ActualFile.
+000094  PERFORM UNTIL (ExpectedEOF = 1 AND ActualEOF = 1)
+000095              OR files-differ = 1
+000096     IF ExpectedEOF = 0
+000097        READ ExpectedFile AT END MOVE 1 TO ExpectedEOF
+000098     END-IF
+000099     IF ActualEOF = 0
+000100        READ ActualFile AT END MOVE 1 TO ActualEOF
+000101     END-IF
+000102     ADD 1 TO RecordNumber
+000103     IF ExpectedEOF <> ActualEOF
+000104        OR (ExpectedEOF = 0 AND ActualEOF = 0
+000105            AND ExpectedLine <> ActualLine)
+000106        MOVE 1 TO files-differ
+000107        IF ExpectedEOF = 1 THEN MOVE SPACES TO ExpectedLine END-IF
+000108        IF ActualEOF = 1 THEN MOVE SPACES TO ActualLine END-IF
+000109        STRING "record " RecordNumber ": " ExpectedLine
+000109           INTO diff-expected
+000110        STRING "record " RecordNumber ": " ActualLine
+000110           INTO diff-actual
+000110     END-IF
+000111  END-PERFORM.
+000112  CLOSE ExpectedFile.
+000113  CLOSE ActualFile.
+000114  IF files-differ = 1
+000116     CALL CBU-log-assert-failed
+000117        USING CBU-ctx
+000118              AssertName
+000119              diff-expected
+000120              diff-actual
+000121     CALL CBU-add-assert-failed
+000122        USING CBU-ctx
+000123              AssertName
+000124              diff-expected
+000125              diff-actual
+000126  ELSE
+000127     CALL CBU-add-assert-succeed
+000128        USING CBU-ctx AssertName
+000129     CALL CBU-log-assert-succeed
+000130        USING CBU-ctx AssertName
+000131  END-IF.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00117.
