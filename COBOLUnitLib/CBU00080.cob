@@ -3,7 +3,7 @@
 000012* Logic name: CBU-write-log-line
 000013*	source name: CBU00080.cob
 000023*
-000028*  Copyright (C) 2009 Herv√© Vaujour
+000028*  Copyright (C) 2009 HervÃ© Vaujour
 000029*
 000030*  This program is free software; you can redistribute it and/or modify
 000031*  it under the terms of the GNU General Public License as published by
@@ -19,6 +19,7 @@
 000041*  along with this program; see the file COPYING. If not, write to the
 000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
 000043
+
 000044
 000045* write a line in the log file
 000046* arg1: LogL-line to write in the log file
@@ -27,24 +28,32 @@
 000049 ENVIRONMENT DIVISION.
 000050 INPUT-OUTPUT SECTION.
 000051 FILE-CONTROL.
-000052    SELECT LogFile ASSIGN TO currentLogFile
+000052    SELECT LogFile ASSIGN TO log-target-file
 000054		ORGANIZATION IS LINE SEQUENTIAL.
 000060 DATA DIVISION.
 000061 FILE SECTION.
 000062 	FD LogFile.
 000063 	01 LogLine PIC X(255).
 000070 WORKING-STORAGE SECTION.
+000070  01 log-target-file PIC X(24).
 000071 	COPY CBUC0002.
-000072   LINKAGE SECTION.	
+000072   LINKAGE SECTION.
 000073    77 LogL PIC X(255).
-000074    COPY CBUC0001.     
+000074    COPY CBUC0001.
 000075
 000080 PROCEDURE DIVISION USING CBU-ctx LogL.
 000081 INITIALIZE LogLine.
 000083 DISPLAY LogL.
-000085* MOVE LogL TO LogLine.      
-000090* Write Log  
-000092*  OPEN EXTEND LogFile.
-000093*  WRITE LogLine.
-000094*  CLOSE LogFile.
-000100 END PROGRAM CBU00080.
\ No newline at end of file
+000085 MOVE LogL TO LogLine.
+000086 IF use-log-file = 1
+000086    IF SuiteLogFile(index-current-suite) <> SPACES
+000086       MOVE SuiteLogFile(index-current-suite) TO log-target-file
+000086    ELSE
+000086       MOVE currentLogFile TO log-target-file
+000086    END-IF
+000090*   Write Log
+000091    OPEN EXTEND LogFile
+000092    WRITE LogLine
+000093    CLOSE LogFile
+000093 END-IF.
+000100 END PROGRAM CBU00080.
