@@ -28,7 +28,7 @@
 000210	  01 MaSuite.
 000212  	10 SuiteN PIC X(20).
 000213  	10 SuiteD PIC X(50).
-000214  	10 suite-s PIC 9(2).
+000214  	10 suite-s PIC 9(3).
 000215  	10 nb-test-siz PIC 9(3).
 000216  	10 nb-test-ru PIC 9(3).  
 000217  	10 nb-test-suc PIC 9(3).  		
@@ -46,9 +46,9 @@
 000229  	10 has-succ PIC 9(1).
 000230  	10 AssertValueExp PIC X(255).
 000231  	10 AssertValueAct PIC X(255).  	
-000232    01 i PIC 9(2).
-000240    01 j PIC 9(2).
-000250    01 k PIC 9(2).
+000232    01 i PIC 9(3).
+000240    01 j PIC 9(3).
+000250    01 k PIC 9(3).
 000260    01 WS-CNT1 PIC 999.
 000270    01 WS-CNT2 PIC 999.
 000272
@@ -82,23 +82,23 @@
 000403		    				nb-assert-suc
 000404		    DISPLAY "----- Test assert failed: " 
 000405		    				nb-assert-fail
-000406*	   		 PERFORM VARYING k FROM 1 BY 1 
-000407*    				UNTIL k> nb-assert-ru
-000408*			    DISPLAY "k= " k
-000409*				MOVE ListeAssertRuns(i,j,k) TO MonAssert			    
-000410*			    CALL CBU-get-last-index 
-000411*			        USING CBU-ctx AssertValueExp WS-CNT1
-000412*			    CALL CBU-get-last-index 
-000413*			    	USING CBU-ctx AssertValueAct WS-CNT2
-000414*				DISPLAY "----------- AssertName: " 
-000415*						AssertRunN
-000416*		    	DISPLAY "----------- has succeed: " 
-000417*		    			has-succ
-000418*		    	DISPLAY "----------- expected: " 
-000419*		    			AssertValueExp(1:WS-CNT1)
-000420*		    	DISPLAY "----------- actual: " 
-000421*		    			AssertValueAct(1:WS-CNT2)	
-000422*			 END-PERFORM
+000406	   		 PERFORM VARYING k FROM 1 BY 1 
+000407    				UNTIL k> nb-assert-ru
+000408			    DISPLAY "k= " k
+000409				MOVE ListeAssertRuns(i,j,k) TO MonAssert			    
+000410			    CALL CBU-get-last-index 
+000411			        USING CBU-ctx AssertValueExp WS-CNT1
+000412			    CALL CBU-get-last-index 
+000413			    	USING CBU-ctx AssertValueAct WS-CNT2
+000414				DISPLAY "----------- AssertName: " 
+000415						AssertRunN
+000416		    	DISPLAY "----------- has succeed: " 
+000417		    			has-succ
+000418		    	DISPLAY "----------- expected: " 
+000419		    			AssertValueExp(1:WS-CNT1)
+000420		    	DISPLAY "----------- actual: " 
+000421		    			AssertValueAct(1:WS-CNT2)	
+000422			 END-PERFORM
 000423		    DISPLAY "********"			
 000424    	END-PERFORM
 000425    END-PERFORM.
