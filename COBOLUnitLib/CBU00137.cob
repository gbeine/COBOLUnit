@@ -0,0 +1,45 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-set-dry-run
+000013*	source name: CBU00137.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*>Turn dry-run mode on or off - while on, CBU-suites-run/
+000046*>CBU-tests-run (006/008) still walk every suite and test and
+000047*>apply the usual suite/test/tag filters, but report what would
+000048*>run instead of calling CBU-test-run, and CBU-suite-run (007)
+000049*>skips SuiteSetupProg/SuiteTeardownProg as well, so CBU-call-test
+000049*>(002) never gets invoked and nothing under test is actually
+000049*>touched.
+000050*>Reuses the TestIsRunning flag already sitting unused in
+000051*>CBU-ctx rather than adding a new one.
+000051* arg1: DryRunFlag - 1 to turn dry-run mode on, 0 to turn it off
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00137.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  77 DryRunFlag PIC 9(1).
+000082  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx DryRunFlag.
+000091  MOVE DryRunFlag TO TestIsRunning.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00137.
