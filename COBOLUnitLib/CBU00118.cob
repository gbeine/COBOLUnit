@@ -0,0 +1,88 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-assert-table-equals
+000013*	source name: CBU00118.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*>Make equals assertion between two occurrences of the same
+000046*>OCCURS table - the caller passes both tables by reference,
+000047*>the length in bytes of one element and the number of elements
+000048*>to compare; reports only the first index and element content
+000049*>where the tables diverge, instead of one assertion call per
+000050*>element.
+000051* arg1: AssertName - Assertion name
+000052* arg2: ElementLength - length in bytes of one table element
+000053* arg3: ElementCount - number of elements to compare
+000054* arg4: ExpectedTable - table holding the expected values
+000055* arg5: ActualTable - table holding the actual values
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00118.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071  01 elem-index PIC 9(5).
+000072  01 elem-offset PIC 9(5).
+000073  01 table-differ PIC 9(1) VALUE 0.
+000074  01 diff-expected PIC X(32000) VALUE SPACES.
+000075  01 diff-actual PIC X(32000) VALUE SPACES.
+000076  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  77 AssertName PIC X(20).
+000082  77 ElementLength PIC 9(5).
+000083  77 ElementCount PIC 9(5).
+000084  77 ExpectedTable PIC X(32000).
+000085  77 ActualTable PIC X(32000).
+000086  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx AssertName
+000091      ElementLength ElementCount ExpectedTable ActualTable.
+000091	CALL CBU-add-assert-run USING CBU-ctx AssertName.
+000092  PERFORM VARYING elem-index FROM 1 BY 1
+000093     UNTIL elem-index > ElementCount OR table-differ = 1
+000094     COMPUTE elem-offset =
+000095        (elem-index - 1) * ElementLength + 1
+000096     IF ExpectedTable(elem-offset:ElementLength) <>
+000097        ActualTable(elem-offset:ElementLength)
+000098        MOVE 1 TO table-differ
+000099        STRING "element " elem-index ": "
+000100           ExpectedTable(elem-offset:ElementLength)
+000101           INTO diff-expected
+000102        STRING "element " elem-index ": "
+000103           ActualTable(elem-offset:ElementLength)
+000104           INTO diff-actual
+000105     END-IF
+000106  END-PERFORM.
+000107  IF table-differ = 1
+000108     CALL CBU-log-assert-failed
+000109        USING CBU-ctx
+000110              AssertName
+000111              diff-expected
+000112              diff-actual
+000113     CALL CBU-add-assert-failed
+000114        USING CBU-ctx
+000115              AssertName
+000116              diff-expected
+000117              diff-actual
+000118  ELSE
+000119     CALL CBU-add-assert-succeed
+000120        USING CBU-ctx AssertName
+000121     CALL CBU-log-assert-succeed
+000122        USING CBU-ctx AssertName
+000123  END-IF.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00118.
