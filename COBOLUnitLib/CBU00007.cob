@@ -32,13 +32,31 @@
 000070 WORKING-STORAGE SECTION.
 000072  01 str PIC X(20).
 000075   01 lineToLog PIC X(255).
+000076   01 exception-text PIC X(30).
+000076   01 error-prog-name PIC X(20).
 000089	COPY CBUC0002.
 000090   LINKAGE SECTION.
 000091   	COPY CBUC0001.
-000092      01 i PIC 9(2).
+000092      01 i PIC 9(3).
 000093      
 000094 PROCEDURE DIVISION USING CBU-ctx i.      
 000095  MOVE i TO index-current-suite.
-000096	ADD 1 TO nb-suite-run . 
+000096	ADD 1 TO nb-suite-run .
+000097	IF TestIsRunning NOT = 1 AND SuiteSetupProg(i) <> SPACES THEN
+000098	   CALL SuiteSetupProg(i) USING CBU-ctx
+000099	      ON EXCEPTION
+000099	         MOVE FUNCTION EXCEPTION-STATUS TO exception-text
+000099	         MOVE SuiteSetupProg(i) TO error-prog-name
+000099	         CALL CBU-add-error
+000099	            USING CBU-ctx error-prog-name exception-text
+000100	END-IF
 000111		CALL CBU-tests-run USING CBU-ctx.
+000112	IF TestIsRunning NOT = 1 AND SuiteTeardownProg(i) <> SPACES THEN
+000113	   CALL SuiteTeardownProg(i) USING CBU-ctx
+000114	      ON EXCEPTION
+000114	         MOVE FUNCTION EXCEPTION-STATUS TO exception-text
+000114	         MOVE SuiteTeardownProg(i) TO error-prog-name
+000114	         CALL CBU-add-error
+000114	            USING CBU-ctx error-prog-name exception-text
+000115	END-IF.
 000115  END PROGRAM CBU00007.
\ No newline at end of file
