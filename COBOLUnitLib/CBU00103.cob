@@ -29,32 +29,32 @@
 000060 PROGRAM-ID.   CBU00103.
 000083 DATA DIVISION.
 000084  WORKING-STORAGE SECTION.
+000085  01 str-expected PIC X(32000) VALUE SPACE.
+000086  01 str-actual PIC X(32000) VALUE SPACE.
 000091
 000094  COPY CBUC0002.
 000095  LINKAGE SECTION.
 000096 	  01 AssertName PIC X(20).
 000097 	  01 expected-p USAGE IS POINTER.
+000097 01 expected-addr REDEFINES expected-p PIC 9(18) COMP-5.
 000098	  01 actual-p USAGE IS POINTER.
-000099    COPY CBUC0001.  
-000100 PROCEDURE DIVISION 
+000098 01 actual-addr REDEFINES actual-p PIC 9(18) COMP-5.
+000099    COPY CBUC0001.
+000100 PROCEDURE DIVISION
 000101   USING CBU-ctx AssertName expected-p actual-p.
-000102*  CALL CBU-add-assert-run  USING AssertName.
-000130	DISPLAY "expected-p :" expected-p.
-000131	DISPLAY "actual-p :" actual-p.
+000102  CALL CBU-add-assert-run USING CBU-ctx AssertName.
 000132	IF expected-p=actual-p THEN
-000133	  DISPLAY "EQUALITY"
-000134	END-IF
-000136*	IF ResExpected(1:WS-CNT1)<>ResActual(1:WS-CNT2) 
-000137*	 THEN 
-000138*	  CALL CBU-add-assert-failed
-000139*   	USING AssertName ResExpected ResActual 		 
-000140*    CALL CBU-log-assert-failed
-000141*   	USING AssertName ResExpected ResActual 	
-000142*	 ELSE
-000143*	   	CALL CBU-add-assert-succeed
-000144*	  		USING AssertName
-000145*	  	CALL CBU-log-assert-succeed 
-000146*	  		USING AssertName	
-000147*	END-IF.
+000150	   	CALL CBU-add-assert-succeed
+000151	  		USING CBU-ctx AssertName
+000152	  	CALL CBU-log-assert-succeed
+000153	  		USING CBU-ctx AssertName
+000154	ELSE
+000157	  MOVE expected-addr TO str-expected
+000158	  MOVE actual-addr TO str-actual
+000138	  CALL CBU-add-assert-failed
+000139   	USING CBU-ctx AssertName str-expected str-actual
+000140    CALL CBU-log-assert-failed
+000141   	USING CBU-ctx AssertName str-expected str-actual
+000147	END-IF.
 000148  EXIT PROGRAM.
-000150 END PROGRAM CBU00103.
\ No newline at end of file
+000150 END PROGRAM CBU00103.
