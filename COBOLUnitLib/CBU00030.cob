@@ -37,23 +37,25 @@
 000093    ADD 1 TO AssertFailureCount.
 000094    ADD 1 TO nb-assert-failed
 000095    	(index-current-suite, index-current-test).
-000096*	  MOVE AssertName 
-000097*	  		TO AssertRunName
-000098*				(index-current-suite, 
-000099*				 index-current-test,
-000100*				 index-current-assert).
-000101*	  MOVE 0 TO has-succeed
-000102*	  			(index-current-suite, 
-000103*				 index-current-test,
-000104*				 index-current-assert).  
-000105*	  MOVE ResExpected TO AssertValueExpected
-000106*	  			(index-current-suite, 
-000107*				 index-current-test,
-000108*				 index-current-assert).	  
-000109*	  MOVE ResActual TO AssertValueActual
-000110*	  			(index-current-suite, 
-000111*				 index-current-test,
-000112*				 index-current-assert).
-000113*	  ADD 1 TO index-current-assert.  	
+000096    IF index-current-assert < 20 THEN
+000096	  MOVE AssertName 
+000097	  		TO AssertRunName
+000098				(index-current-suite, 
+000099				 index-current-test,
+000100				 index-current-assert)
+000101	  MOVE 0 TO has-succeed
+000102	  			(index-current-suite, 
+000103				 index-current-test,
+000104				 index-current-assert)
+000105	  MOVE ResExpected TO AssertValueExpected
+000106	  			(index-current-suite, 
+000107				 index-current-test,
+000108				 index-current-assert)
+000109	  MOVE ResActual TO AssertValueActual
+000110	  			(index-current-suite, 
+000111				 index-current-test,
+000112				 index-current-assert)
+000113	  ADD 1 TO index-current-assert
+000113    END-IF.
 000114 	 EXIT PROGRAM.
 000120 END PROGRAM CBU00030.
\ No newline at end of file
