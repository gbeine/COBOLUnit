@@ -24,12 +24,20 @@
 000049* arg3: ResActual - value returned
 000050 IDENTIFICATION DIVISION.
 000060 PROGRAM-ID.   CBU00100.
+000061 ENVIRONMENT    DIVISION.
+000062 INPUT-OUTPUT SECTION.
+000063 FILE-CONTROL.
+000064    SELECT CaptureFile ASSIGN TO currentCaptureFile
+000065		ORGANIZATION IS LINE SEQUENTIAL.
 000083 DATA DIVISION.
+000066 FILE SECTION.
+000067 	FD CaptureFile.
+000068 	01 CaptureLine PIC X(100).
 000084  WORKING-STORAGE SECTION.
-000085  77 str1 PIC X(100).
-000086  77 str2 PIC X(100).
-000089  77 WS-CNT1 PIC 999.
-000090  77 WS-CNT2 PIC 999.
+000085  77 str1 PIC X(32000).
+000086  77 str2 PIC X(32000).
+000089  77 WS-CNT1 PIC 99999.
+000090  77 WS-CNT2 PIC 99999.
 000094  COPY CBUC0002.
 000095  LINKAGE SECTION.
 000096  77 ResExpected PIC X(100).
@@ -39,20 +47,33 @@
 000100 PROCEDURE DIVISION
 000101   USING CBU-ctx AssertName ResExpected ResActual.
 000102  CALL CBU-add-assert-run  USING CBU-ctx AssertName.
-000103  MOVE 0 to WS-CNT1.
-000104  MOVE 0 to WS-CNT2.
-000107  MOVE FUNCTION Reverse(ResExpected) to str1.
-000108  MOVE FUNCTION Reverse(ResExpected) to str2.
-000109  Inspect str1   Tallying WS-CNT1 For Leading space
-000111  IF WS-CNT1 IS EQUAL TO 0 THEN
-000112   Inspect str1   Tallying WS-CNT1 For Leading X"00"
-000113  END-IF
-000116  Inspect str2   Tallying WS-CNT2 For Leading space
-000117  IF WS-CNT2 IS EQUAL TO 0 THEN
-000118   Inspect str2   Tallying WS-CNT2 For Leading X"00"
-000119  END-IF
-000120  Compute WS-CNT1 = length of str1 - WS-CNT1.
-000123  Compute WS-CNT2 = length of str2 - WS-CNT2.
+000102 IF capture-mode = 1
+000102    MOVE ResActual TO CaptureLine
+000102    OPEN EXTEND CaptureFile
+000102    WRITE CaptureLine
+000102    CLOSE CaptureFile
+000102    CALL CBU-add-assert-succeed USING CBU-ctx AssertName
+000102    CALL CBU-log-assert-succeed USING CBU-ctx AssertName
+000102    EXIT PROGRAM
+000102 END-IF.
+000103*  MOVE 0 to WS-CNT1.
+000104*  MOVE 0 to WS-CNT2.
+000107*  MOVE FUNCTION Reverse(ResExpected) to str1.
+000108*  MOVE FUNCTION Reverse(ResExpected) to str2.
+000109*  Inspect str1   Tallying WS-CNT1 For Leading space
+000111*  IF WS-CNT1 IS EQUAL TO 0 THEN
+000112*   Inspect str1   Tallying WS-CNT1 For Leading X"00"
+000113*  END-IF
+000116*  Inspect str2   Tallying WS-CNT2 For Leading space
+000117*  IF WS-CNT2 IS EQUAL TO 0 THEN
+000118*   Inspect str2   Tallying WS-CNT2 For Leading X"00"
+000119*  END-IF
+000120*  Compute WS-CNT1 = length of str1 - WS-CNT1.
+000123*  Compute WS-CNT2 = length of str2 - WS-CNT2.
+000124  MOVE ResExpected TO str1.
+000125  MOVE ResActual TO str2.
+000126  CALL CBU-get-last-index USING CBU-ctx str1 WS-CNT1.
+000127  CALL CBU-get-last-index USING CBU-ctx str2 WS-CNT2.
 000132  IF ResExpected(1:WS-CNT1)<>ResActual(1:WS-CNT2)
 000133   THEN
 000134    CALL CBU-add-assert-failed
