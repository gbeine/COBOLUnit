@@ -32,6 +32,9 @@
 000102   77 WS-CNT3 PIC 9999.
 000103   77 CharCount3 PIC 99.
 000104   77 LogLine PIC X(255).
+000106   77 str4 PIC X(255).
+000107   77 WS-CNT4 PIC 99999.
+000108   77 str-ptr PIC 99999.
 000105   COPY CBUC0002.
 000106  LINKAGE SECTION.
 000107 	 77 AssertName PIC X(20).
@@ -41,12 +44,22 @@
 000111  PERFORM VARYING CharCount3 FROM 19 BY -1
 000112		UNTIL AssertName(CharCount3:1) <> SPACE
 000113	END-PERFORM
-000114*	DISPLAY    
-000115*     	"   Assert '" 
-000116*		AssertName(1:CharCount3)	
-000117*		"' Success.".  
-000124*   CALL CBU-write-log-line
-000125*   	USING LogLine.  
+000114	STRING
+000115	    "   Assert '"
+000116		AssertName(1:CharCount3)
+000117		"' Success.$" INTO str4.
+000118
+000119	CALL CBU-get-last-index USING CBU-ctx str4 WS-CNT4.
+000120	CALL CBU-get-last-index
+000121	 	USING CBU-ctx log-asserts-res str-ptr.
+000122	IF str-ptr=0 THEN
+000123	    ADD 1 TO str-ptr
+000124	END-IF.
+000125	ADD 1 TO str-ptr
+000126	STRING
+000126		str4(1:WS-CNT4) INTO log-asserts-res 
+000126		WITH POINTER str-ptr.
+000127
 000127
 000128 	EXIT PROGRAM.
 000130 END PROGRAM CBU00050.
\ No newline at end of file
