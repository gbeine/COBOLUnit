@@ -27,7 +27,7 @@
 000049 ENVIRONMENT    DIVISION.
 000050 DATA DIVISION.
 000067 WORKING-STORAGE SECTION.
-000068 	  01 nb-suite-pos PIC 9(2).
+000068 	  01 nb-suite-pos PIC 9(3).
 000070 COPY CBUC0002. 	  
 000072 LINKAGE SECTION.
 000073    01 Nom PIC X(20) VALUE SPACES.
