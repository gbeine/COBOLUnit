@@ -40,12 +40,19 @@
 000080  01 index1 PIC 99999.
 000081  01 index2 PIC 99999.
 000082  01 taille PIC 99999.
+000083  01 test-time-deb PIC 9(8).
+000084  01 test-time-fin PIC 9(8).
+000085  01 exception-text PIC X(30).
+000086  01 desc-idx1 PIC 99999.
+000086  01 desc-idx2 PIC 99999.
+000086  01 desc-taille PIC 99999.
+000086  01 error-prog-name PIC X(20).
 000085
 000090
 000096
 000097   LINKAGE SECTION.
 000098      COPY CBUC0001.
-000099      01 index-test PIC 9(2).
+000099      01 index-test PIC 9(3).
 000100 PROCEDURE DIVISION USING CBU-ctx index-test.
 000105*  DISPLAY "Lancement du test: " index-test.
 000106    MOVE "SUCCESS" TO success-str.
@@ -57,6 +64,8 @@
 000112                  TO nTest
 000113    MOVE 0 TO AssertTestCount
 000114    MOVE 0 TO AssertFailureCount
+000114    MOVE 0 TO index-current-assert
+000114    MOVE 0 TO StubCount
 000115    MOVE 0 to WS-CNT1
 000116    MOVE function Reverse(nTest) to str
 000117    Inspect str   Tallying WS-CNT1
@@ -76,10 +85,74 @@
 000131          nTest(1:WS-CNT1)
 000132          "' is running..."
 000133          INTO log-entete-test.
-000134    CALL CBU-call-test USING
+000133    MOVE 1 TO desc-idx2.
+000133    PERFORM VARYING desc-idx1 FROM 1 BY 1 UNTIL desc-idx1 > 50
+000133       IF TestDesc(index-current-suite,index-current-test)
+000133          (desc-idx1:1) = CarRetourChariot
+000133          COMPUTE desc-taille = desc-idx1 - desc-idx2
+000133          IF desc-taille > 0
+000133             DISPLAY "|   "
+000133                TestDesc(index-current-suite,index-current-test)
+000133                (desc-idx2:desc-taille)
+000133          END-IF
+000133          MOVE desc-idx1 TO desc-idx2
+000133          ADD 1 TO desc-idx2
+000133       END-IF
+000133    END-PERFORM.
+000133    COMPUTE desc-taille = 51 - desc-idx2.
+000133    IF desc-taille > 0
+000133       DISPLAY "|   "
+000133          TestDesc(index-current-suite,index-current-test)
+000133          (desc-idx2:desc-taille)
+000133    END-IF.
+000134    ACCEPT test-time-deb FROM TIME.
+000134    IF TestSetupProg(index-current-suite,
+000134      index-current-test) <> SPACES THEN
+000134      CALL TestSetupProg(index-current-suite,
+000134          index-current-test) USING CBU-ctx
+000134          ON EXCEPTION
+000134             MOVE FUNCTION EXCEPTION-STATUS TO exception-text
+000134             MOVE TestSetupProg(index-current-suite,
+000134                   index-current-test) TO error-prog-name
+000134             CALL CBU-add-error
+000134                USING CBU-ctx
+000134                error-prog-name
+000134                exception-text
+000134      END-IF
+000134    MOVE 1 TO current-data-row
+000134    PERFORM UNTIL current-data-row >
+000134        nb-data-rows(index-current-suite,index-current-test)
+000134      CALL CBU-call-test USING
 000135                  CBU-ctx nTest
 000136                  nb-test-run(index-current-suite)
+000136      ADD 1 TO current-data-row
+000136    END-PERFORM
+000136    IF TestTeardownProg(index-current-suite,
+000136      index-current-test) <> SPACES THEN
+000136      CALL TestTeardownProg(index-current-suite,
+000136          index-current-test) USING CBU-ctx
+000136          ON EXCEPTION
+000136             MOVE FUNCTION EXCEPTION-STATUS TO exception-text
+000136             MOVE TestTeardownProg(index-current-suite,
+000136                   index-current-test) TO error-prog-name
+000136             CALL CBU-add-error
+000136                USING CBU-ctx
+000136                error-prog-name
+000136                exception-text
+000136      END-IF
+000136    ACCEPT test-time-fin FROM TIME.
+000136    COMPUTE test-time-fin = test-time-fin - test-time-deb.
+000136    MOVE test-time-fin TO
+000136        test-time-elapsed(index-current-suite,index-current-test).
 000137    ADD 1 TO nb-test-run(index-current-suite)
+000137    IF fail-empty-test = 1
+000137       AND nb-assert-run(index-current-suite,
+000137             index-current-test) = 0
+000137       ADD 1 TO AssertFailureCount
+000137       ADD 1 TO nb-assert-failed(index-current-suite,
+000137             index-current-test)
+000137       DISPLAY "|   no assertions were run"
+000137    END-IF
 000138    IF nb-assert-failed(index-current-suite,
 000139           index-current-test) <> 0 OR TestError > 0 THEN
 000140     MOVE failure-str TO res-str
@@ -100,6 +173,22 @@
 000166          INTO log-line
 000167     CALL CBU-get-last-index USING CBU-ctx log-line log-line-index
 000171     DISPLAY log-line(1:log-line-index)
+000171     IF TestErrorProgram(index-current-suite,
+000171        index-current-test) <> SPACES THEN
+000171        DISPLAY "|   error calling "
+000171           TestErrorProgram(index-current-suite,
+000171              index-current-test)
+000171           ": "
+000171           TestErrorCondition(index-current-suite,
+000171              index-current-test)
+000171     END-IF
+000171     DISPLAY "|   elapsed: "
+000171        test-time-elapsed(index-current-suite,
+000171           index-current-test)(3:2) "m"
+000171        test-time-elapsed(index-current-suite,
+000171           index-current-test)(5:2) "s"
+000171        test-time-elapsed(index-current-suite,
+000171           index-current-test)(7:2) "ms"
 000172          MOVE 1 TO index1.
 000173      MOVE 1 TO index2.
 000174     CALL CBU-get-last-index USING
@@ -117,10 +206,7 @@
 000186          end-perform
 000187          COMPUTE taille = index1 - index2 - 1
 000189          ADD 1 TO index2.
-000191*   DISPLAY lineToLog
-000192*   MOVE lineToLog TO Log(LogListindex)
-000193*   ADD 1 TO LogListIndex
-000194*   CALL CBU-write-log-line USING lineToLog
+000194     CALL CBU-write-log-line USING CBU-ctx log-line
 000195
 000196    IF AssertFailureCount <> 0 THEN
 000197                  ADD 1 TO RunFailureCount
