@@ -33,14 +33,15 @@
 000094  WORKING-STORAGE SECTION.
 000101  77 str1 PIC X(32000).
 000102  77 str2 PIC X(32000).
-000103  77 str3 PIC X(20).
+000103  77 str3 PIC X(32000).
 000104  77 str4 PIC X(32000).
+000104  77 str5 PIC X(32000).
 000106  77 WS-CNT1 PIC 99999.
 000107  77 WS-CNT2 PIC 99999.
 000108    
 000109  77 WS-CNT4 PIC 99999.
 000110  77 str-ptr PIC 99999.  
-000111  77 WS-CNT3 PIC 99.
+000111  77 WS-CNT3 PIC 99999.
 000112   77 LogLine PIC X(255).
 000113   COPY CBUC0002.
 000114   LINKAGE SECTION.
@@ -51,35 +52,41 @@
 000122 PROCEDURE DIVISION 
 000132		USING CBU-ctx AssertName ResExpected ResActual.
 000144** parse to avoid blank on ResExpected
-000145  MOVE 0 to WS-CNT1.
-000146  INITIALIZE str1.
-000147  MOVE FUNCTION Reverse(ResExpected) to str1.
-000148  Inspect str1   Tallying WS-CNT1 For Leading space
-000149  IF WS-CNT1 IS EQUAL TO 0 THEN
-000150   Inspect str1   Tallying WS-CNT1 For Leading X"00"
-000151  END-IF  
-000152  Compute WS-CNT1 = length of str1 - WS-CNT1.    
+000145*  MOVE 0 to WS-CNT1.
+000146*  INITIALIZE str1.
+000147*  MOVE FUNCTION Reverse(ResExpected) to str1.
+000148*  Inspect str1   Tallying WS-CNT1 For Leading space
+000149*  IF WS-CNT1 IS EQUAL TO 0 THEN
+000150*   Inspect str1   Tallying WS-CNT1 For Leading X"00"
+000151*  END-IF
+000152*  Compute WS-CNT1 = length of str1 - WS-CNT1.
 000153**
-000154** parse to avoid blank on ResActual 
-000155  MOVE 0 to WS-CNT2.
-000156  INITIALIZE str2.
-000158  MOVE FUNCTION Reverse(ResActual) to str2.
-000159  Inspect str2   Tallying WS-CNT2 For Leading space 
-000160  IF WS-CNT2 IS EQUAL TO 0 THEN
-000161   Inspect str2   Tallying WS-CNT2 For Leading X"00"
-000162  END-IF
-000163  Compute WS-CNT2 = length of str2 - WS-CNT2.  
+000154** parse to avoid blank on ResActual
+000155*  MOVE 0 to WS-CNT2.
+000156*  INITIALIZE str2.
+000158*  MOVE FUNCTION Reverse(ResActual) to str2.
+000159*  Inspect str2   Tallying WS-CNT2 For Leading space
+000160*  IF WS-CNT2 IS EQUAL TO 0 THEN
+000161*   Inspect str2   Tallying WS-CNT2 For Leading X"00"
+000162*  END-IF
+000163*  Compute WS-CNT2 = length of str2 - WS-CNT2.
 000164
 000165**
 000166** parse to avoid blank on AssertName
-000167  MOVE 0 to WS-CNT3.
-000168  INITIALIZE str3.
-000169  MOVE FUNCTION Reverse(AssertName) to str3.
-000170  Inspect str3   Tallying WS-CNT3 For Leading space 
-000171  IF WS-CNT3 IS EQUAL TO 0 THEN
-000172   Inspect str3   Tallying WS-CNT3 For Leading X"00"
-000173  END-IF
-000174  Compute WS-CNT3 = length of str3 - WS-CNT3.  
+000167*  MOVE 0 to WS-CNT3.
+000168*  INITIALIZE str3.
+000169*  MOVE FUNCTION Reverse(AssertName) to str3.
+000170*  Inspect str3   Tallying WS-CNT3 For Leading space
+000171*  IF WS-CNT3 IS EQUAL TO 0 THEN
+000172*   Inspect str3   Tallying WS-CNT3 For Leading X"00"
+000173*  END-IF
+000174*  Compute WS-CNT3 = length of str3 - WS-CNT3.
+000175  MOVE ResExpected TO str1.
+000176  MOVE ResActual TO str2.
+000177  MOVE AssertName TO str3.
+000178  CALL CBU-get-last-index USING CBU-ctx str1 WS-CNT1.
+000179  CALL CBU-get-last-index USING CBU-ctx str2 WS-CNT2.
+000180  CALL CBU-get-last-index USING CBU-ctx str3 WS-CNT3.
 000198
 000199	STRING
 000200    "assertion '" 
@@ -91,6 +98,17 @@
 000206	       		")'$" INTO str4.
 000216
 000217	CALL CBU-get-last-index USING CBU-ctx str4 WS-CNT4.
+000217	IF LogLineLength > 0 AND WS-CNT4 > LogLineLength
+000217	   IF LogLineLength > 12
+000217	      INITIALIZE str5
+000217	      COMPUTE WS-CNT4 = LogLineLength - 12
+000217	      STRING str4(1:WS-CNT4) "...truncated" INTO str5
+000217	      MOVE str5 TO str4
+000217	      MOVE LogLineLength TO WS-CNT4
+000217	   ELSE
+000217	      MOVE LogLineLength TO WS-CNT4
+000217	   END-IF
+000217	END-IF.
 000219	CALL CBU-get-last-index
 000220	 	USING CBU-ctx log-asserts-res str-ptr.
 000221	IF str-ptr=0 THEN
