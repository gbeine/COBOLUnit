@@ -0,0 +1,55 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-resolve-call
+000013*	source name: CBU00120.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+
+000044
+000045*>Resolve the program name the unit under test should
+000046*>actually CALL - returns the stub registered for
+000047*>OriginalName by CBU-register-stub, if any, otherwise
+000048*>returns OriginalName unchanged. The unit under test calls
+000049*>this once per dependency CALL and then CALLs whatever name
+000050*>comes back, instead of CALLing its dependency by a literal.
+000051* arg1: OriginalName - program name the unit under test calls
+000052* arg2: ResolvedName - name to actually CALL
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00120.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071  01 i PIC 9(3).
+000072  01 stub-found PIC 9(1) VALUE 0.
+000073  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  77 OriginalName PIC X(8).
+000082  77 ResolvedName PIC X(8).
+000083  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx OriginalName ResolvedName.
+000091  MOVE 0 TO stub-found.
+000092  MOVE OriginalName TO ResolvedName.
+000093  PERFORM VARYING i FROM 1 BY 1
+000094     UNTIL i > StubCount OR stub-found = 1
+000095     IF StubOriginalName(i) = OriginalName
+000096        MOVE StubTargetName(i) TO ResolvedName
+000097        MOVE 1 TO stub-found
+000098     END-IF
+000099  END-PERFORM.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00120.
