@@ -0,0 +1,108 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012*	source name: CBUC0002.cob
+000013*
+000014*  Copyright (C) 2009 Hervé Vaujour
+000015*
+000016*  This program is free software; you can redistribute it and/or modify
+000017*  it under the terms of the GNU General Public License as published by
+000018*  the Free Software Foundation; either version 2 of the License, or
+000019*  (at your option) any later version.
+000020*
+000021*  This program is distributed in the hope that it will be useful,
+000022*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000023*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000024*  GNU General Public License for more details.
+000025*
+000026*  You should have received a copy of the GNU General Public License
+000027*  along with this program; see the file COPYING. If not, write to the
+000028*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000029
+000030* Logic name to physical program name table. Every CALL in the
+000031* library and in a test program is made against one of these
+000032* names rather than against a literal program-id, so the
+000033* physical naming scheme (CBUnnnnn) can keep growing without
+000034* forcing every caller to be re-edited.
+000035
+000040 01 CBU-initialize           PIC X(8) VALUE "CBU00001".
+000041 01 CBU-reset-run            PIC X(8) VALUE "CBU00000".
+000042 01 CBU-call-test            PIC X(8) VALUE "CBU00002".
+000043 01 CBU-run                  PIC X(8) VALUE "CBU00003".
+000044 01 CBU-add-suite            PIC X(8) VALUE "CBU00004".
+000045 01 CBU-add-test             PIC X(8) VALUE "CBU00005".
+000046 01 CBU-suites-run           PIC X(8) VALUE "CBU00006".
+000047 01 CBU-suite-run            PIC X(8) VALUE "CBU00007".
+000048 01 CBU-tests-run            PIC X(8) VALUE "CBU00008".
+000049 01 CBU-test-run             PIC X(8) VALUE "CBU00009".
+000050 01 CBU-set-log-file         PIC X(8) VALUE "CBU00011".
+000051 01 CBU-add-test-next        PIC X(8) VALUE "CBU00012".
+000052 01 CBU-add-assert-succeed   PIC X(8) VALUE "CBU00020".
+000053 01 CBU-add-assert-run       PIC X(8) VALUE "CBU00025".
+000054 01 CBU-add-assert-failed    PIC X(8) VALUE "CBU00030".
+000055 01 CBU-add-error            PIC X(8) VALUE "CBU00040".
+000056 01 CBU-log-assert-succeed   PIC X(8) VALUE "CBU00050".
+000057 01 CBU-log-assert-failed    PIC X(8) VALUE "CBU00060".
+000058 01 CBU-write-log-line       PIC X(8) VALUE "CBU00080".
+000059 01 CBU-assert-str100-equals PIC X(8) VALUE "CBU00100".
+000060 01 CBU-assert-str-equals    PIC X(8) VALUE "CBU00101".
+000061 01 CBU-assert-nb3-equals    PIC X(8) VALUE "CBU00102".
+000062 01 CBU-assert-equals        PIC X(8) VALUE "CBU00103".
+000063 01 CBU-display-line         PIC X(8) VALUE "CBU00200".
+000064 01 CBU-display-suite        PIC X(8) VALUE "CBU00300".
+000065 01 CBU-display-res          PIC X(8) VALUE "CBU00301".
+000066 01 CBU-get-last-index       PIC X(8) VALUE "CBU-U001".
+000067 01 CBU-export-junit-xml     PIC X(8) VALUE "CBU00090".
+000068 01 CBU-add-test-hooks      PIC X(8) VALUE "CBU00013".
+000069 01 CBU-add-suite-hooks     PIC X(8) VALUE "CBU00014".
+000070 01 CBU-assert-nb3-greater  PIC X(8) VALUE "CBU00104".
+000071 01 CBU-assert-nb3-less     PIC X(8) VALUE "CBU00105".
+000072 01 CBU-assert-nb3-between  PIC X(8) VALUE "CBU00106".
+000073 01 CBU-assert-dec-equals   PIC X(8) VALUE "CBU00110".
+000074 01 CBU-assert-dec-greater  PIC X(8) VALUE "CBU00111".
+000075 01 CBU-assert-dec-less     PIC X(8) VALUE "CBU00112".
+000076 01 CBU-assert-dec-between  PIC X(8) VALUE "CBU00113".
+000077 01 CBU-assert-str-not-equals    PIC X(8) VALUE "CBU00107".
+000078 01 CBU-assert-str-contains      PIC X(8) VALUE "CBU00108".
+000079 01 CBU-assert-str-starts-with   PIC X(8) VALUE "CBU00114".
+000080 01 CBU-assert-str-ends-with     PIC X(8) VALUE "CBU00115".
+000081 01 CBU-assert-str-equals-ic     PIC X(8) VALUE "CBU00116".
+000082 01 CBU-load-catalog            PIC X(8) VALUE "CBU00015".
+000083 01 CBU-add-test-data-rows      PIC X(8) VALUE "CBU00016".
+000084 01 CBU-add-test-expect-missing PIC X(8) VALUE "CBU00017".
+000085 01 CBU-register-paragraph      PIC X(8) VALUE "CBU00018".
+000086 01 CBU-mark-paragraph          PIC X(8) VALUE "CBU00019".
+000087 01 CBU-report-coverage         PIC X(8) VALUE "CBU00091".
+000088 01 CBU-add-test-retry          PIC X(8) VALUE "CBU00021".
+000089 01 CBU-add-test-skip           PIC X(8) VALUE "CBU00022".
+000090 01 CBU-add-suite-tag           PIC X(8) VALUE "CBU00023".
+000091 01 CBU-add-test-tag            PIC X(8) VALUE "CBU00024".
+000092 01 CBU-add-suite-independent   PIC X(8) VALUE "CBU00026".
+000093 01 CBU-export-suite-result     PIC X(8) VALUE "CBU00092".
+000094 01 CBU-import-suite-result     PIC X(8) VALUE "CBU00093".
+000095 01 CBU-assert-file-equals      PIC X(8) VALUE "CBU00117".
+000096 01 CBU-assert-table-equals     PIC X(8) VALUE "CBU00118".
+000097 01 CBU-set-capture-mode        PIC X(8) VALUE "CBU00027".
+000098 01 CBU-set-capture-file        PIC X(8) VALUE "CBU00028".
+000099 01 CBU-register-stub           PIC X(8) VALUE "CBU00119".
+000100 01 CBU-resolve-call            PIC X(8) VALUE "CBU00120".
+000101 01 CBU-export-html-report      PIC X(8) VALUE "CBU00094".
+000102 01 CBU-assert-no-size-error    PIC X(8) VALUE "CBU00121".
+000103 01 CBU-assert-size-error-occurs PIC X(8) VALUE "CBU00122".
+000104 01 CBU-set-suite-log-file      PIC X(8) VALUE "CBU00123".
+000105 01 CBU-append-run-history     PIC X(8) VALUE "CBU00124".
+000106 01 CBU-report-trend           PIC X(8) VALUE "CBU00125".
+000107 01 CBU-set-history-file       PIC X(8) VALUE "CBU00126".
+000108 01 CBU-assert-str-equals-soft PIC X(8) VALUE "CBU00127".
+000109 01 CBU-add-suite-prereq       PIC X(8) VALUE "CBU00128".
+000110 01 CBU-assert-str-equals-normalized PIC X(8) VALUE "CBU00129".
+000111 01 CBU-assert-nb-within-tolerance PIC X(8) VALUE "CBU00130".
+000112 01 CBU-assert-date-equals     PIC X(8) VALUE "CBU00131".
+000113 01 CBU-assert-true            PIC X(8) VALUE "CBU00132".
+000114 01 CBU-assert-false           PIC X(8) VALUE "CBU00133".
+000115 01 CBU-export-csv-report      PIC X(8) VALUE "CBU00134".
+000116 01 CBU-assert-copybook-layout PIC X(8) VALUE "CBU00135".
+000117 01 CBU-report-catalog         PIC X(8) VALUE "CBU00136".
+000118 01 CBU-set-dry-run            PIC X(8) VALUE "CBU00137".
+000119 01 CBU-add-suite-pack         PIC X(8) VALUE "CBU00138".
+000119 01 CBU-set-log-mode           PIC X(8) VALUE "CBU00139".
+000119 01 CBU-set-fail-empty-test    PIC X(8) VALUE "CBU00140".
