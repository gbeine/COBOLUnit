@@ -26,24 +26,45 @@
 000368	  02 TestLog PIC X(100) .
 000369	  02 RunFailureCount PIC 9(3) .
 000370	  02 RunSuccessCount PIC 9(3) .  	
+000370	  02 RunSkipCount PIC 9(3) .
 000371	  02 TestRunCount PIC 9(3) .
 000372	  02 TestSetupCount PIC 9(3) .  	
 000380	  02 AssertFailureCount PIC 9(3) .
 000388	  02 AssertTestCount PIC 9(3) .
 000390	  02 use-log-file PIC 9 .	
+	  02 suite-limit-reached PIC 9(1) .
+	  02 test-limit-reached PIC 9(1) .
 000392	  02 nb-suite-run PIC 9(3).
 000393	  02 CarRetourChariot PIC X(1).
 000394	  02 LogLineLength PIC 9(5) .
-000395	  02 index-current-suite PIC 99 .
-000396	  02 index-current-test PIC 99 .
-000397*	  02 index-current-assert PIC 99 .
+	  02 fail-empty-test PIC 9(1) .
+000395	  02 index-current-suite PIC 9(3) .
+000396	  02 index-current-test PIC 9(3) .
+000397	  02 index-current-assert PIC 9(3) .
+000397	  02 current-data-row PIC 9(3) .
 000398	  02 name-current-suite PIC X(20) .
 000399	  02 name-current-test PIC X(20) .
 000400	  02 currentLogFile PIC X(24) .		
-000401	  02 SuiteIndex PIC 9(2) .
-000402	  02 TestIndex PIC 9(2) .
-000403	  02 AssertIndex PIC 9(2).		
-000404	  
+	  02 capture-mode PIC 9(1) .
+	  02 currentCaptureFile PIC X(40) .
+	  02 history-file-name PIC X(40) .
+000401	  02 SuiteIndex PIC 9(3) .
+000402	  02 TestIndex PIC 9(3) .
+000403	  02 AssertIndex PIC 9(3).		
+000404	  02 filter-suite-name PIC X(20) .
+000405	  02 filter-test-name PIC X(20) .
+	  02 filter-tag-name PIC X(20) .
+	  02 filter-pack-name PIC X(20) .
+000404	  02 CoverageIndex PIC 9(3).
+000404	  02 ListeCoverage OCCURS 100 TIMES.
+000404	    05 CoverageParagraph PIC X(30).
+000404	    05 CoverageVisited PIC 9(1).
+000404
+000404	  02 StubCount PIC 9(3).
+000404	  02 ListeStubs OCCURS 20 TIMES.
+000404	    05 StubOriginalName PIC X(8).
+000404	    05 StubTargetName PIC X(8).
+000404
 000405	  02 log-entete-test PIC X(16).
 000406	  02 log-asserts-res PIC X(32000).
 000407	  02 log-fin-test PIC X(55).
@@ -54,23 +75,40 @@
 000413	    05 ListeSuites  OCCURS 50 .
 000414	  	10 SuiteName PIC X(20).
 000415	  	10 SuiteDesc PIC X(50).
-000416	  	10 suite-size PIC 9(2).
+000416	  	10 suite-size PIC 9(3).
 000417	  	10 nb-test-size PIC 9(3).
 000418	  	10 nb-test-run PIC 9(3).  
 000419	  	10 nb-test-succeed PIC 9(3).  		
 000420	  	10 nb-test-failed PIC 9(3).
 000421	  	10 nb-test-error PIC 9(3).  		
+	  	10 SuiteSetupProg PIC X(8).
+	  	10 SuiteTeardownProg PIC X(8).
+	  	10 SuiteTag PIC X(20).
+	  	10 SuiteIndependent PIC 9(1).
+	  	10 SuiteLogFile PIC X(24).
+	  	10 SuitePrereq PIC X(20).
+	  	10 SuitePack PIC X(20).
 000422	  	10 ListeTests OCCURS 100 TIMES.
 000423	  		30 TestName PIC X(20).
 000424	  		30 TestDesc PIC X(50).
 000425	  		30 nb-assert-run PIC 9(3).
 000426	  		30 nb-assert-succeed PIC 9(3).
 000427	  		30 nb-assert-failed PIC 9(3).
-000428*	  		30 ListeAssertRuns OCCURS 20 TIMES.
-000429*	  			40 AssertRunName PIC X(20).
-000430*	  			40 has-succeed PIC 9(1).
-000431*	  			40 AssertValueExpected PIC X(255).
-000432*	  			40 AssertValueActual PIC X(255).
+	  		30 TestSetupProg PIC X(8).
+	  		30 TestTeardownProg PIC X(8).
+000427			30 nb-data-rows PIC 9(3).
+000427			30 expect-missing PIC 9(1).
+000427			30 test-time-elapsed PIC 9(8).
+000427			30 retry-count PIC 9(2).
+000427			30 test-skipped PIC 9(1).
+			30 TestTag PIC X(20).
+			30 TestErrorProgram PIC X(20).
+			30 TestErrorCondition PIC X(30).
+000428	  		30 ListeAssertRuns OCCURS 20 TIMES.
+000429	  			40 AssertRunName PIC X(20).
+000430	  			40 has-succeed PIC 9(1).
+000431	  			40 AssertValueExpected PIC X(255).
+000432	  			40 AssertValueActual PIC X(255).
 000433
 000442
 000452		
