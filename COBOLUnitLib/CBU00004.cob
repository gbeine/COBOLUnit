@@ -35,6 +35,13 @@
 000140      	01 Desc PIC X(100) VALUE SPACES.
 000150	  		COPY CBUC0001.
 000160   PROCEDURE DIVISION USING CBU-ctx Nom Desc.
+000161     IF SuiteIndex > 50 THEN
+000162     	MOVE 1 TO suite-limit-reached
+000163     	DISPLAY
+000164     	  "COBOLUnit: suite limit reached (50) - '"
+000165     	  Nom "' was not registered"
+000166     	EXIT PROGRAM
+000167     END-IF.
 000172     IF TestIndex > 1
 000180     	THEN MOVE 1 TO TestIndex
 000190     END-IF.
@@ -48,6 +55,13 @@
 000214      MOVE 0 TO nb-test-succeed(SuiteIndex).
 000215      MOVE 0 TO nb-test-failed(SuiteIndex).
 000225      MOVE 0 TO nb-test-error(SuiteIndex).
+000226      MOVE SPACES TO SuiteSetupProg(SuiteIndex).
+000227      MOVE SPACES TO SuiteTeardownProg(SuiteIndex).
+000228      MOVE SPACES TO SuiteTag(SuiteIndex).
+000229      MOVE 0 TO SuiteIndependent(SuiteIndex).
+000229      MOVE SPACES TO SuiteLogFile(SuiteIndex).
+000229      MOVE SPACES TO SuitePrereq(SuiteIndex).
+000229      MOVE SPACES TO SuitePack(SuiteIndex).
 000241  	ADD 1 TO SuiteIndex.
 000250 	 EXIT PROGRAM.
 000260 	END PROGRAM CBU00004.  
\ No newline at end of file
