@@ -0,0 +1,58 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-append-run-history
+000013*	source name: CBU00124.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+
+000044
+000045*>Append one line of this run's totals to the cumulative
+000046*>run-history file, when history-file-name has been set via
+000047*>CBU-set-history-file. No-op when history-file-name is blank.
+000048* no args other than CBU-ctx
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00124.
+000062 ENVIRONMENT    DIVISION.
+000063 INPUT-OUTPUT SECTION.
+000064 FILE-CONTROL.
+000065    SELECT HistoryFile ASSIGN TO history-file-name
+000066		ORGANIZATION IS LINE SEQUENTIAL.
+000067 DATA DIVISION.
+000068 FILE SECTION.
+000069 	FD HistoryFile.
+000070 	01 HistoryLine.
+000071	  05 HL-TestRunCount PIC 9(3).
+000072	  05 HL-RunSuccessCount PIC 9(3).
+000073	  05 HL-RunFailureCount PIC 9(3).
+000074	  05 HL-TestError PIC 9(3).
+000080 WORKING-STORAGE SECTION.
+000081  COPY CBUC0002.
+000090 LINKAGE SECTION.
+000091  COPY CBUC0001.
+000100 PROCEDURE DIVISION USING CBU-ctx.
+000101  IF history-file-name NOT = SPACES
+000102     MOVE TestRunCount TO HL-TestRunCount
+000103     MOVE RunSuccessCount TO HL-RunSuccessCount
+000104     MOVE RunFailureCount TO HL-RunFailureCount
+000105     MOVE TestError TO HL-TestError
+000106     OPEN EXTEND HistoryFile
+000107     WRITE HistoryLine
+000108     CLOSE HistoryFile
+000109  END-IF.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00124.
