@@ -27,6 +27,9 @@
 000150    WORKING-STORAGE SECTION.
 000161    01 LineToLog PIC X(255).
 000170    01 NomRunTest  PIC X(20) VALUES SPACES.
+000172    01 retry-attempt PIC 9(2).
+000173    01 call-succeeded PIC 9(1).
+000174    01 exception-text PIC X(30).
 000171    COPY CBUC0002.
 000180    LINKAGE SECTION.
 000190    01 NomTest PIC X(20).
@@ -37,7 +40,41 @@
 000260          MOVE NomTest TO name-current-test.
 000261          INITIALIZE LineToLog.
 000288          INITIALIZE LineToLog.
-000289          CALL NomTest USING CBU-ctx
-000290                  ON EXCEPTION CALL CBU-add-error USING CBU-ctx.
+000289          IF expect-missing(index-current-suite,
+000289             index-current-test) = 1 THEN
+000289             CALL NomTest USING CBU-ctx
+000289                ON EXCEPTION CONTINUE
+000289                NOT ON EXCEPTION
+000289                   MOVE "found, expected missing"
+000289                      TO exception-text
+000289                   CALL CBU-add-error
+000289                      USING CBU-ctx NomTest exception-text
+000289             END-CALL
+000289          ELSE
+000290             MOVE 0 TO call-succeeded
+000290             MOVE SPACES TO exception-text
+000290             PERFORM VARYING retry-attempt FROM 0 BY 1
+000290                UNTIL call-succeeded = 1
+000290                   OR retry-attempt > retry-count(
+000290                      index-current-suite,index-current-test)
+000290                MOVE 0 TO RETURN-CODE
+000290                CALL NomTest USING CBU-ctx
+000290                   ON EXCEPTION
+000290                      MOVE FUNCTION EXCEPTION-STATUS
+000290                         TO exception-text
+000290                   NOT ON EXCEPTION
+000290                      IF RETURN-CODE = 0
+000290                         MOVE 1 TO call-succeeded
+000290                      ELSE
+000290                         MOVE "non-zero return code from test"
+000290                            TO exception-text
+000290                      END-IF
+000290                END-CALL
+000290             END-PERFORM
+000290             IF call-succeeded = 0
+000290                CALL CBU-add-error
+000290                   USING CBU-ctx NomTest exception-text
+000290             END-IF
+000290          END-IF.
 000328   EXIT PROGRAM.
 000330  END PROGRAM CBU00002.
