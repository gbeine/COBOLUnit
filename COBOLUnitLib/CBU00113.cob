@@ -0,0 +1,67 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-assert-dec-between
+000013*	source name: CBU00113.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045
+000046*>Make a range (between) assertion for a signed PIC S9(7)V99 COMP-3 field
+000047* arg1: AssertName - Assertion naome
+000048* arg2: ResLow - lower bound, inclusive
+000049* arg3: ResHigh - upper bound, inclusive
+000050* arg4: ResActual - value returned
+000051 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID.   CBU00113.
+000093 DATA DIVISION.
+000094  WORKING-STORAGE SECTION.
+000096  77 CharCount3 PIC 99.
+000097  77 str-res-expected PIC X(32000) VALUE SPACE.
+000098  77 str-res-actual PIC X(32000) VALUE SPACE.
+000099  77 disp-res-low PIC -(7)9.99.
+000101  77 disp-res-high PIC -(7)9.99.
+000102  COPY CBUC0002.
+000103  LINKAGE SECTION.
+000104  77 AssertName PIC X(20).
+000105  77 ResLow PIC S9(7)V99 COMP-3.
+000106  77 ResHigh PIC S9(7)V99 COMP-3.
+000107  77 ResActual PIC S9(7)V99 COMP-3.
+000108  COPY CBUC0001.
+000109 PROCEDURE DIVISION
+000110          USING CBU-ctx AssertName ResLow ResHigh ResActual.
+000111 CALL CBU-add-assert-run USING CBU-ctx AssertName.
+000112  INITIALIZE str-res-expected.
+000113  INITIALIZE str-res-actual.
+000114  PERFORM VARYING CharCount3 FROM 19 BY -1
+000115          UNTIL AssertName(CharCount3:1) <> SPACE
+000116  END-PERFORM
+000117  IF ResActual < ResLow OR ResActual > ResHigh THEN
+000118   MOVE ResLow TO disp-res-low
+000119   MOVE ResHigh TO disp-res-high
+000120   STRING disp-res-low " - " disp-res-high INTO str-res-expected
+000121   MOVE ResActual TO str-res-actual
+000122   CALL CBU-add-assert-failed
+000123       USING CBU-ctx AssertName str-res-expected str-res-actual
+000124   CALL CBU-log-assert-failed
+000125       USING CBU-ctx AssertName str-res-expected str-res-actual
+000126  ELSE
+000127          CALL CBU-add-assert-succeed USING CBU-ctx AssertName
+000128          CALL CBU-log-assert-succeed USING CBU-ctx AssertName
+000129  END-IF.
+000130  EXIT PROGRAM.
+000140 END PROGRAM CBU00113.
