@@ -34,16 +34,32 @@
 000150    COPY CBUC0002.
 000200    LINKAGE SECTION.
 000201          COPY CBUC0001.
-000202      01 id-suite PIC 9(2).
+000202      01 id-suite PIC 9(3).
 000210      01 Nom PIC X(20) VALUE SPACES.
 000220      01 Desc PIC X(100) VALUE SPACES.
 000230
 000240   PROCEDURE DIVISION USING CBU-ctx id-suite Nom Desc.
+000241          IF TestIndex > 100 THEN
+000242             MOVE 1 TO test-limit-reached
+000243             DISPLAY
+000244               "COBOLUnit: test limit reached (100) - '"
+000245               Nom "' was not registered"
+000246             EXIT PROGRAM
+000247          END-IF.
 000251          MOVE Nom TO TestName(id-suite,TestIndex).
 000260          MOVE Desc TO TestDesc(id-suite,TestIndex).
 000271          MOVE 0 TO nb-assert-run(id-suite,TestIndex).
 000273          MOVE 0 TO nb-assert-succeed(id-suite,TestIndex).
 000274          MOVE 0 TO nb-assert-failed(id-suite,TestIndex).
+          MOVE SPACES TO TestSetupProg(id-suite,TestIndex).
+          MOVE SPACES TO TestTeardownProg(id-suite,TestIndex).
+          MOVE 1 TO nb-data-rows(id-suite,TestIndex).
+          MOVE 0 TO expect-missing(id-suite,TestIndex).
+          MOVE 0 TO retry-count(id-suite,TestIndex).
+          MOVE 0 TO test-skipped(id-suite,TestIndex).
+          MOVE SPACES TO TestTag(id-suite,TestIndex).
+          MOVE SPACES TO TestErrorProgram(id-suite,TestIndex).
+          MOVE SPACES TO TestErrorCondition(id-suite,TestIndex).
 000280
 000290          MOVE "ø" TO CarRetourChariot.
 000331          ADD 1 TO testIndex.
