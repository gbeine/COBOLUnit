@@ -0,0 +1,57 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-assert-no-size-error
+000013*	source name: CBU00121.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+
+000044
+000045*>Assert that a COMPUTE the caller just ran did not raise a
+000046*>SIZE ERROR - SIZE ERROR can only be trapped at the COMPUTE
+000047*>statement itself, so the caller wraps its COMPUTE in
+000048*>ON SIZE ERROR / NOT ON SIZE ERROR, sets a PIC 9(1) flag to
+000049*>1/0 accordingly, and passes that flag here.
+000050* arg1: AssertName - Assertion name
+000051* arg2: SizeErrorFlag - 1 if the COMPUTE raised SIZE ERROR, else 0
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00121.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071  77 str-res-expected PIC X(32000) VALUE SPACE.
+000072  77 str-res-actual PIC X(32000) VALUE SPACE.
+000073  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  77 AssertName PIC X(20).
+000082  77 SizeErrorFlag PIC 9(1).
+000083  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx AssertName SizeErrorFlag.
+000091  CALL CBU-add-assert-run USING CBU-ctx AssertName.
+000092  IF SizeErrorFlag <> 0
+000093     MOVE "no size error" TO str-res-expected
+000094     MOVE "size error occurred" TO str-res-actual
+000095     CALL CBU-add-assert-failed
+000096        USING CBU-ctx AssertName str-res-expected str-res-actual
+000097     CALL CBU-log-assert-failed
+000098        USING CBU-ctx AssertName str-res-expected str-res-actual
+000099  ELSE
+000100     CALL CBU-add-assert-succeed USING CBU-ctx AssertName
+000101     CALL CBU-log-assert-succeed USING CBU-ctx AssertName
+000102  END-IF.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00121.
