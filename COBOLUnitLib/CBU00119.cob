@@ -0,0 +1,49 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-register-stub
+000013*	source name: CBU00119.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+
+000044
+000045*>Record that, for the rest of the running test, calls the
+000046*>unit under test makes to OriginalName should be redirected
+000047*>to StubProgram instead - a test's setup program calls this
+000048*>before CBU-call-test exercises the unit under test, and the
+000049*>unit under test's own code must resolve the call through
+000050*>CBU-resolve-call for the redirection to take effect. The
+000051*>table is cleared by CBU-test-run at the start of every test,
+000052*>so a stub registered by one test never leaks into the next.
+000053* arg1: OriginalName - program name the unit under test calls
+000054* arg2: StubProgram - stand-in program to call instead
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00119.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  77 OriginalName PIC X(8).
+000082  77 StubProgram PIC X(8).
+000083  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx OriginalName StubProgram.
+000091  ADD 1 TO StubCount.
+000092  MOVE OriginalName TO StubOriginalName(StubCount).
+000093  MOVE StubProgram TO StubTargetName(StubCount).
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00119.
