@@ -0,0 +1,110 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-assert-date-equals
+000013*	source name: CBU00131.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+
+000044
+000045*>Make a date equals assertion across our three on-file date
+000046*>formats - each side carries its own format code so the
+000047*>actual calendar dates are compared, not the raw digit
+000048*>strings the way CBU-assert-str-equals would.
+000049* arg1: AssertName - Assertion name
+000050* arg2: ExpectedValue - expected date, digits only, left
+000051*        justified in an 8-byte field
+000052* arg3: ExpectedFormat - 1=YYYYMMDD 2=MMDDYY 3=YYYYDDD Julian
+000053* arg4: ActualValue - actual date, same layout as ExpectedValue
+000054* arg5: ActualFormat - 1=YYYYMMDD 2=MMDDYY 3=YYYYDDD Julian
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00131.
+000062 ENVIRONMENT    DIVISION.
+000093 DATA DIVISION.
+000094  WORKING-STORAGE SECTION.
+000097  77 str-res-expected PIC X(32000) VALUE SPACE.
+000098  77 str-res-actual PIC X(32000) VALUE SPACE.
+000099  77 canon-expected PIC 9(8).
+000099  77 canon-actual PIC 9(8).
+000099  77 base-int PIC S9(9) COMP.
+000099  77 target-int PIC S9(9) COMP.
+000099  01 mmddyy-buf.
+000099    05 mmddyy-mm PIC 99.
+000099    05 mmddyy-dd PIC 99.
+000099    05 mmddyy-yy PIC 99.
+000099  01 julian-buf.
+000099    05 julian-yyyy PIC 9(4).
+000099    05 julian-ddd PIC 9(3).
+000099  COPY CBUC0002.
+000100  LINKAGE SECTION.
+000101  77 AssertName PIC X(20).
+000102  77 ExpectedValue PIC X(8).
+000102  77 ExpectedFormat PIC 9(1).
+000103  77 ActualValue PIC X(8).
+000103  77 ActualFormat PIC 9(1).
+000104  COPY CBUC0001.
+000105 PROCEDURE DIVISION
+000106         USING CBU-ctx AssertName ExpectedValue ExpectedFormat
+000106                 ActualValue ActualFormat.
+000108 CALL CBU-add-assert-run USING CBU-ctx AssertName.
+000110  INITIALIZE str-res-expected.
+000111  INITIALIZE str-res-actual.
+000116  IF ExpectedFormat = 2
+000116     MOVE ExpectedValue(1:6) TO mmddyy-buf
+000116     COMPUTE canon-expected =
+000116        (2000 + mmddyy-yy) * 10000 + mmddyy-mm * 100 + mmddyy-dd
+000116  ELSE
+000116   IF ExpectedFormat = 3
+000116     MOVE ExpectedValue(1:7) TO julian-buf
+000116     COMPUTE base-int =
+000116        FUNCTION INTEGER-OF-DATE(julian-yyyy * 10000 + 0101)
+000116     COMPUTE target-int = base-int + julian-ddd - 1
+000116     COMPUTE canon-expected = FUNCTION DATE-OF-INTEGER(target-int)
+000116   ELSE
+000116     MOVE ExpectedValue(1:8) TO canon-expected
+000116   END-IF
+000116  END-IF.
+
+000116  IF ActualFormat = 2
+000116     MOVE ActualValue(1:6) TO mmddyy-buf
+000116     COMPUTE canon-actual =
+000116        (2000 + mmddyy-yy) * 10000 + mmddyy-mm * 100 + mmddyy-dd
+000116  ELSE
+000116   IF ActualFormat = 3
+000116     MOVE ActualValue(1:7) TO julian-buf
+000116     COMPUTE base-int =
+000116        FUNCTION INTEGER-OF-DATE(julian-yyyy * 10000 + 0101)
+000116     COMPUTE target-int = base-int + julian-ddd - 1
+000116     COMPUTE canon-actual = FUNCTION DATE-OF-INTEGER(target-int)
+000116   ELSE
+000116     MOVE ActualValue(1:8) TO canon-actual
+000116   END-IF
+000116  END-IF.
+
+000117  IF canon-expected <> canon-actual THEN
+000117   MOVE canon-expected TO str-res-expected
+000118   MOVE canon-actual TO str-res-actual
+000120   CALL CBU-add-assert-failed
+000121       USING CBU-ctx AssertName str-res-expected str-res-actual
+000122   CALL CBU-log-assert-failed
+000123       USING CBU-ctx AssertName str-res-expected str-res-actual
+000124  ELSE
+000125         CALL CBU-add-assert-succeed USING CBU-ctx AssertName
+000128         CALL CBU-log-assert-succeed USING CBU-ctx AssertName
+000129  END-IF.
+000130  EXIT PROGRAM.
+000140 END PROGRAM CBU00131.
