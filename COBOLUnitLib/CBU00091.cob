@@ -0,0 +1,41 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-report-coverage
+000013*	source name: CBU00091.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*> report every paragraph registered via CBU-register-paragraph
+000046*> that was never visited via CBU-mark-paragraph during the run
+000047 IDENTIFICATION DIVISION.
+000048 PROGRAM-ID.   CBU00091.
+000049 ENVIRONMENT    DIVISION.
+000050 DATA DIVISION.
+000060 WORKING-STORAGE SECTION.
+000067   01 k PIC 9(3).
+000070 COPY CBUC0002.
+000076 LINKAGE SECTION.
+000077   COPY CBUC0001.
+000086 PROCEDURE DIVISION USING CBU-ctx.
+000090  DISPLAY "|--- Paragraph coverage".
+000091  PERFORM VARYING k FROM 1 BY 1 UNTIL k > CoverageIndex
+000092     IF CoverageVisited(k) = 0
+000093        DISPLAY "|   NOT COVERED: " CoverageParagraph(k)
+000094     END-IF
+000095  END-PERFORM.
+000110 END PROGRAM CBU00091.
