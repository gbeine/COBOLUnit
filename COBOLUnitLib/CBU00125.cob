@@ -0,0 +1,93 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-report-trend
+000013*	source name: CBU00125.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+
+000044
+000045*>Display the trend over the last N runs recorded by
+000046*>CBU-append-run-history in history-file-name: one line per
+000047*>run showing TestRunCount/RunSuccessCount/RunFailureCount/
+000048*>TestError, oldest of the N first.
+000049* arg1: run-count - how many of the most recent runs to show
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00125.
+000062 ENVIRONMENT    DIVISION.
+000063 INPUT-OUTPUT SECTION.
+000064 FILE-CONTROL.
+000065    SELECT HistoryFile ASSIGN TO history-file-name
+000066		ORGANIZATION IS LINE SEQUENTIAL.
+000067 DATA DIVISION.
+000068 FILE SECTION.
+000069 	FD HistoryFile.
+000070 	01 HistoryLine.
+000071	  05 HL-TestRunCount PIC 9(3).
+000072	  05 HL-RunSuccessCount PIC 9(3).
+000073	  05 HL-RunFailureCount PIC 9(3).
+000074	  05 HL-TestError PIC 9(3).
+000080 WORKING-STORAGE SECTION.
+000081  77 total-lines PIC 9(5).
+000082  77 skip-count PIC 9(5).
+000083  77 line-count PIC 9(5).
+000084  77 eof-flag PIC 9(1).
+000085  COPY CBUC0002.
+000090 LINKAGE SECTION.
+000091  77 run-count PIC 9(3).
+000092  COPY CBUC0001.
+000100 PROCEDURE DIVISION USING CBU-ctx run-count.
+000101  MOVE 0 TO total-lines.
+000102  IF history-file-name NOT = SPACES
+000103     MOVE 0 TO eof-flag
+000104     OPEN INPUT HistoryFile
+000105     PERFORM UNTIL eof-flag = 1
+000106        READ HistoryFile
+000107           AT END MOVE 1 TO eof-flag
+000108           NOT AT END ADD 1 TO total-lines
+000109        END-READ
+000110     END-PERFORM
+000111     CLOSE HistoryFile
+000112
+000113     MOVE 0 TO skip-count
+000114     IF total-lines > run-count
+000115        COMPUTE skip-count = total-lines - run-count
+000115     END-IF
+000116
+000117     DISPLAY "Trend over last " run-count " run(s):"
+000118     DISPLAY "RUNS  SUCCESS  FAILURE  ERRORS"
+000119     MOVE 0 TO eof-flag
+000120     MOVE 0 TO line-count
+000121     OPEN INPUT HistoryFile
+000122     PERFORM UNTIL eof-flag = 1
+000122        READ HistoryFile
+000122           AT END MOVE 1 TO eof-flag
+000122           NOT AT END
+000122              ADD 1 TO line-count
+000122              IF line-count > skip-count
+000122                 DISPLAY HL-TestRunCount " " HL-RunSuccessCount
+000122                    " " HL-RunFailureCount " " HL-TestError
+000122              END-IF
+000122        END-READ
+000123     END-PERFORM
+000124     CLOSE HistoryFile
+000125  ELSE
+000126     DISPLAY "No history file configured - call "
+000126        "CBU-set-history-file before CBU-report-trend."
+000127  END-IF.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00125.
