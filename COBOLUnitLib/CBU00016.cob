@@ -0,0 +1,45 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-add-test-data-rows
+000013*	source name: CBU00016.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*> declare that the test which was just added (with
+000046*> CBU-add-test-next) to the current suite is data-driven and
+000047*> should be invoked once per row of its input table; CBU-test-run
+000048*> reads current-data-row in CBU-ctx to know which row is running
+000049* arg1: RowCount - number of input rows to drive the test with
+000050 IDENTIFICATION DIVISION.
+000051 PROGRAM-ID.   CBU00016.
+000052 ENVIRONMENT    DIVISION.
+000053 DATA DIVISION.
+000060 WORKING-STORAGE SECTION.
+000067 	  01 nb-suite-pos PIC 9(3).
+000068 	  01 nb-test-pos PIC 9(3).
+000070 COPY CBUC0002.
+000072 LINKAGE SECTION.
+000073    01 RowCount PIC 9(3) VALUE 1.
+000076   COPY CBUC0001.
+000086 PROCEDURE DIVISION USING CBU-ctx RowCount.
+000087	MOVE 0 TO nb-suite-pos.
+000088	MOVE 0 TO nb-test-pos.
+000096  COMPUTE nb-suite-pos = SuiteIndex - 1.
+000097  COMPUTE nb-test-pos = TestIndex - 1.
+000103	MOVE RowCount TO nb-data-rows(nb-suite-pos,nb-test-pos).
+000110 END PROGRAM CBU00016.
