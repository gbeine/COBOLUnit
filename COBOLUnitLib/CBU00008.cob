@@ -28,7 +28,7 @@
 000050 CONFIGURATION  SECTION.
 000060 DATA DIVISION.
 000070 WORKING-STORAGE SECTION.
-000071  01 j PIC 9(2).
+000071  01 j PIC 9(3).
 000076  COPY CBUC0002.
 000086 LINKAGE SECTION.
 000087  COPY CBUC0001.
@@ -36,7 +36,23 @@
 000090  PERFORM VARYING j FROM 1 BY 1
 000091                  UNTIL j>nb-test-size(index-current-suite)
 000101*                 MOVE 1 TO index-current-assert
+000133  IF (filter-test-name = SPACES
+000134     OR filter-test-name = TestName(index-current-suite,j))
+000134     AND (filter-tag-name = SPACES
+000134        OR filter-tag-name = TestTag(index-current-suite,j))
+000134     IF test-skipped(index-current-suite,j) = 1
+000134          DISPLAY "|   SKIPPED: "
+000134             TestName(index-current-suite,j)
+000134          ADD 1 TO RunSkipCount
+000134     ELSE
+000134       IF TestIsRunning = 1
+000134          DISPLAY "|   DRY-RUN: would run "
+000134             TestName(index-current-suite,j)
+000134       ELSE
 000135          CALL CBU-test-run USING CBU-ctx j
-000136  END-PERFORM
+000134       END-IF
+000134     END-IF
+000136  END-IF
+000138  END-PERFORM
 000137   EXIT PROGRAM.
 000140 END PROGRAM CBU00008.
