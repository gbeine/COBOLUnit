@@ -0,0 +1,45 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-add-suite-pack
+000013*	source name: CBU00138.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*> attach a pack name (e.g. BILLING-REGRESSION) to the suite
+000046*> that was just added (with CBU-add-suite), grouping several
+000047*> suites under one named regression pack; CBU-suites-run matches
+000048*> it against filter-pack-name and CBU-run's final report
+000049*> summarizes totals by pack, same way SuiteTag/filter-tag-name
+000050*> already group by a flat category (023).
+000051* arg1: PackName - the suite's pack name
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00138.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071  01 nb-suite-pos PIC 9(3).
+000072  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  01 PackName PIC X(20) VALUE SPACES.
+000082  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx PackName.
+000091  MOVE 0 TO nb-suite-pos.
+000092  COMPUTE nb-suite-pos = SuiteIndex - 1.
+000093  MOVE PackName TO SuitePack(nb-suite-pos).
+000100  EXIT PROGRAM.
+000110 END PROGRAM CBU00138.
