@@ -0,0 +1,93 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-export-html-report
+000013*	source name: CBU00094.cob
+000014*
+000015*  Copyright (C) 2009 Hervé Vaujour
+000016*
+000017*  This program is free software; you can redistribute it and/or modify
+000018*  it under the terms of the GNU General Public License as published by
+000019*  the Free Software Foundation; either version 2 of the License, or
+000020*  (at your option) any later version.
+000021*
+000022*  This program is distributed in the hope that it will be useful,
+000023*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000024*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000025*  GNU General Public License for more details.
+000026*
+000027*  You should have received a copy of the GNU General Public License
+000028*  along with this program; see the file COPYING. If not, write to the
+000029*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000030
+000040*> Export the SuiteTests table as a simple HTML results page,
+000041*> one table per suite with a pass/fail row per test, so the
+000042*> run can be forwarded as a link instead of pasted console
+000043*> output.
+000044* arg1: html-file-name - name of the HTML file to produce
+000050 IDENTIFICATION DIVISION.
+000051 PROGRAM-ID.   CBU00094.
+000052 ENVIRONMENT    DIVISION.
+000053 INPUT-OUTPUT SECTION.
+000054 FILE-CONTROL.
+000055    SELECT HtmlFile ASSIGN TO html-file-name
+000056		ORGANIZATION IS LINE SEQUENTIAL.
+000060 DATA DIVISION.
+000061 FILE SECTION.
+000062 	FD HtmlFile.
+000063 	01 HtmlLine PIC X(255).
+000070 WORKING-STORAGE SECTION.
+000071   01 i PIC 9(3).
+000072   01 j PIC 9(3).
+000073   01 WS-CNT1 PIC 99999.
+000074   01 test-status PIC X(4).
+000074   01 buf-suite PIC X(32000).
+000074   01 buf-test PIC X(32000).
+000075   COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081   77 html-file-name PIC X(40).
+000082   COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx html-file-name.
+000091  OPEN OUTPUT HtmlFile.
+000092  MOVE "<html><head><title>COBOLUnit results</title></head>"
+000093     TO HtmlLine
+000094  WRITE HtmlLine.
+000095  MOVE "<body><h1>COBOLUnit results</h1>" TO HtmlLine.
+000096  WRITE HtmlLine.
+000100  PERFORM VARYING i FROM 1 BY 1 UNTIL i >= SuiteIndex
+000101    MOVE SuiteName(i) TO buf-suite
+000101    CALL CBU-get-last-index
+000102      USING CBU-ctx buf-suite WS-CNT1
+000102    INITIALIZE HtmlLine
+000103    STRING "<h2>Suite " buf-suite(1:WS-CNT1)
+000104      " - " nb-test-succeed(i) " succeeded, "
+000105      nb-test-failed(i) " failed, "
+000106      nb-test-error(i) " errors</h2>"
+000107      INTO HtmlLine
+000108    WRITE HtmlLine
+000109    MOVE "<table border=""1"">" TO HtmlLine
+000110    WRITE HtmlLine
+000111    MOVE "<tr><th>Test</th><th>Status</th></tr>" TO HtmlLine
+000112    WRITE HtmlLine
+000113    PERFORM VARYING j FROM 1 BY 1 UNTIL j > nb-test-size(i)
+000114      MOVE TestName(i,j) TO buf-test
+000114      CALL CBU-get-last-index
+000115        USING CBU-ctx buf-test WS-CNT1
+000116      IF nb-assert-failed(i,j) > 0
+000117         MOVE "FAIL" TO test-status
+000118      ELSE
+000119         MOVE "OK" TO test-status
+000120      END-IF
+000121      INITIALIZE HtmlLine
+000122      STRING "<tr><td>" buf-test(1:WS-CNT1)
+000123        "</td><td>" test-status "</td></tr>"
+000123        INTO HtmlLine
+000124      WRITE HtmlLine
+000125    END-PERFORM
+000126    MOVE "</table>" TO HtmlLine
+000127    WRITE HtmlLine
+000130  END-PERFORM.
+000131  MOVE "</body></html>" TO HtmlLine.
+000132  WRITE HtmlLine.
+000133  CLOSE HtmlFile.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00094.
