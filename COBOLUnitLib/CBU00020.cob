@@ -36,16 +36,18 @@
 000092    ADD 1 TO nb-assert-succeed
 000093                          (index-current-suite,
 000094                          index-current-test).
-000099*   MOVE AssertName
-000100*                         TO AssertRunName
-000101*                                 (index-current-suite,
-000102*                                  index-current-test,
-000103*                                  index-current-assert).
-000104*   MOVE 1
-000105*                         TO has-succeed
-000106*                                 (index-current-suite,
-000107*                                  index-current-test,
-000108*                                  index-current-assert).
-000109*   ADD 1 TO index-current-assert.
+000099   IF index-current-assert < 20 THEN
+000100     MOVE AssertName
+000100                         TO AssertRunName
+000101                                 (index-current-suite,
+000102                                  index-current-test,
+000103                                  index-current-assert)
+000104     MOVE 1
+000105                         TO has-succeed
+000106                                 (index-current-suite,
+000107                                  index-current-test,
+000108                                  index-current-assert)
+000109     ADD 1 TO index-current-assert
+000109   END-IF.
 000110   EXIT PROGRAM.
 000120 END PROGRAM CBU00020.
