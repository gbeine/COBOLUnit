@@ -0,0 +1,44 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-register-paragraph
+000013*	source name: CBU00018.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*> declare a paragraph of the program under test that a suite's
+000046*> tests are expected to exercise; the program under test then
+000047*> calls CBU-mark-paragraph at the top of that paragraph, and
+000048*> CBU-report-coverage reports any registered paragraph never
+000049*> visited by the time the suite finished running
+000050* arg1: ParagraphName - name of the paragraph being tracked
+000051 IDENTIFICATION DIVISION.
+000052 PROGRAM-ID.   CBU00018.
+000053 ENVIRONMENT    DIVISION.
+000054 DATA DIVISION.
+000060 WORKING-STORAGE SECTION.
+000070 COPY CBUC0002.
+000072 LINKAGE SECTION.
+000073    01 ParagraphName PIC X(30).
+000076   COPY CBUC0001.
+000086 PROCEDURE DIVISION USING CBU-ctx ParagraphName.
+000090  IF CoverageIndex < 100 THEN
+000091     ADD 1 TO CoverageIndex
+000092     MOVE ParagraphName TO CoverageParagraph(CoverageIndex)
+000093     MOVE 0 TO CoverageVisited(CoverageIndex)
+000094  END-IF.
+000110 END PROGRAM CBU00018.
