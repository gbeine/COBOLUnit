@@ -1,6 +1,6 @@
 000020* COBOLUnit is a COBOL Unit framework testing
 000021*
-000022* Logic name: CBU-initialize
+000022* Logic name: CBU-reset-run
 000032*	source name: CBU00000.cob
 000039*
 000040*  Copyright (C) 2009 HervÃ© Vaujour
@@ -27,9 +27,9 @@
 000061 CONFIGURATION  SECTION.
 000062 DATA DIVISION.
 000063 WORKING-STORAGE SECTION.
-000064    01 i PIC 9(2).
-000065    01 j PIC 9(2).
-000066    01 k PIC 9(2).
+000064    01 i PIC 9(3).
+000065    01 j PIC 9(3).
+000066    01 k PIC 9(3).
 000072    COPY CBUC0002.
 000073    LINKAGE SECTION.
 000074    	COPY CBUC0001.
@@ -37,10 +37,23 @@
 000076    MOVE 0 TO TestRunCount.
 000077    MOVE 0 TO index-current-suite.
 000078    MOVE 0 TO index-current-test.
+000078  MOVE 0 TO index-current-assert.
 000079    MOVE 0 TO RunSuccessCount.
 000080 	  MOVE 0 TO RunFailureCount.
+000080 	  MOVE 0 TO RunSkipCount.
 000081 	  MOVE 0 TO TestError.
 000082 	  MOVE 0 TO nb-suite-run.
+ 	  MOVE 0 TO suite-limit-reached.
+ 	  MOVE 0 TO test-limit-reached.
+000083	  MOVE SPACES TO filter-suite-name.
+000084	  MOVE SPACES TO filter-test-name.
+000084 	  MOVE SPACES TO filter-tag-name.
+000084	  MOVE 0 TO use-log-file.
+000084	  MOVE 0 TO capture-mode.
+000084	  MOVE 0 TO fail-empty-test.
+000084	  MOVE SPACES TO currentCaptureFile.
+000084	  MOVE SPACES TO history-file-name.
+000085	  MOVE 0 TO CoverageIndex.
 000088 	  PERFORM VARYING i FROM 1 BY 1 
 000098		UNTIL i >= SuiteIndex
 000099 		PERFORM VARYING j FROM 1 BY 1 
@@ -49,13 +62,13 @@
 000105  	 MOVE 0 TO nb-test-succeed (i)  		
 000106  	 MOVE 0 TO nb-test-failed (i)
 000107  	 MOVE 0 TO nb-test-error (i)  		
-000110* 		  PERFORM VARYING k FROM 1 BY 1 
-000111*		    UNTIL ListeAssertRuns(i,j,k) = ""
-000112*  	 	  MOVE 0 TO has-succeed (i,j,k)
-000113*		      INITIALIZE AssertRunName (i,j,k)	
-000115*		 	  INITIALIZE AssertValueExpected (i,j,k)
-000116*		 	  INITIALIZE AssertValueActual (i,j,k)	 
-000122* 		  END-PERFORM
+000110 		  PERFORM VARYING k FROM 1 BY 1 
+000111		    UNTIL ListeAssertRuns(i,j,k) = ""
+000112  	 	  MOVE 0 TO has-succeed (i,j,k)
+000113		      INITIALIZE AssertRunName (i,j,k)	
+000115		 	  INITIALIZE AssertValueExpected (i,j,k)
+000116		 	  INITIALIZE AssertValueActual (i,j,k)	 
+000122 		  END-PERFORM
 000123 		END-PERFORM
 000124 	  END-PERFORM 
 000125 	  EXIT PROGRAM. 
