@@ -0,0 +1,72 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-export-suite-result
+000013*	source name: CBU00092.cob
+000014*
+000015*  Copyright (C) 2009 HervÃ© Vaujour
+000016*
+000017*  This program is free software; you can redistribute it and/or modify
+000018*  it under the terms of the GNU General Public License as published by
+000019*  the Free Software Foundation; either version 2 of the License, or
+000020*  (at your option) any later version.
+000021*
+000022*  This program is distributed in the hope that it will be useful,
+000023*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000024*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000025*  GNU General Public License for more details.
+000026*
+000027*  You should have received a copy of the GNU General Public License
+000028*  along with this program; see the file COPYING. If not, write to the
+000029*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000030
+000040*> Write one suite's outcome to a flat result file, so a batch
+000041*> scheduler that ran this suite in its own job step (because it
+000042*> was registered via CBU-add-suite-independent) can hand the
+000043*> outcome back to a consolidating run via CBU-import-suite-result.
+000044* arg1: ResultSuiteName - name of the suite to export
+000045* arg2: result-file-name - name of the result file to produce
+000050 IDENTIFICATION DIVISION.
+000051 PROGRAM-ID.   CBU00092.
+000052 ENVIRONMENT    DIVISION.
+000053 INPUT-OUTPUT SECTION.
+000054 FILE-CONTROL.
+000055    SELECT ResultFile ASSIGN TO result-file-name
+000056		ORGANIZATION IS LINE SEQUENTIAL.
+000060 DATA DIVISION.
+000061 FILE SECTION.
+000062 	FD ResultFile.
+000063 	01 ResultLine.
+000064 	   05 ResultSuiteNameOut PIC X(20).
+000065 	   05 ResultTestSize     PIC 9(3).
+000066 	   05 ResultTestRun      PIC 9(3).
+000067 	   05 ResultTestSucceed  PIC 9(3).
+000068 	   05 ResultTestFailed   PIC 9(3).
+000069 	   05 ResultTestError    PIC 9(3).
+000070 WORKING-STORAGE SECTION.
+000071   01 i PIC 9(3).
+000072   01 suite-found PIC 9(1) VALUE 0.
+000073   COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081   01 ResultSuiteName PIC X(20).
+000082   77 result-file-name PIC X(40).
+000083   COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx ResultSuiteName
+000091         result-file-name.
+000092  MOVE 0 TO suite-found.
+000093  PERFORM VARYING i FROM 1 BY 1
+000094     UNTIL i >= SuiteIndex OR suite-found = 1
+000095     IF SuiteName(i) = ResultSuiteName
+000096        MOVE 1 TO suite-found
+000097        OPEN OUTPUT ResultFile
+000098        MOVE SuiteName(i) TO ResultSuiteNameOut
+000099        MOVE nb-test-size(i) TO ResultTestSize
+000100        MOVE nb-test-run(i) TO ResultTestRun
+000101        MOVE nb-test-succeed(i) TO ResultTestSucceed
+000102        MOVE nb-test-failed(i) TO ResultTestFailed
+000103        MOVE nb-test-error(i) TO ResultTestError
+000104        WRITE ResultLine
+000105        CLOSE ResultFile
+000106     END-IF
+000107  END-PERFORM.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00092.
