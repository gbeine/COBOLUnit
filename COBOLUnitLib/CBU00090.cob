@@ -0,0 +1,89 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-export-junit-xml
+000013*	source name: CBU00090.cob
+000014*
+000015*  Copyright (C) 2009 Hervé Vaujour
+000016*
+000017*  This program is free software; you can redistribute it and/or modify
+000018*  it under the terms of the GNU General Public License as published by
+000019*  the Free Software Foundation; either version 2 of the License, or
+000020*  (at your option) any later version.
+000021*
+000022*  This program is distributed in the hope that it will be useful,
+000023*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000024*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000025*  GNU General Public License for more details.
+000026*
+000027*  You should have received a copy of the GNU General Public License
+000028*  along with this program; see the file COPYING. If not, write to the
+000029*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000030
+000040*> Export the SuiteTests table as a JUnit compatible XML file,
+000041*> so a CI job's test-results step can parse it.
+000042* arg1: xml-file-name - name of the XML file to produce
+000050 IDENTIFICATION DIVISION.
+000051 PROGRAM-ID.   CBU00090.
+000052 ENVIRONMENT    DIVISION.
+000053 INPUT-OUTPUT SECTION.
+000054 FILE-CONTROL.
+000055    SELECT XmlFile ASSIGN TO xml-file-name
+000056		ORGANIZATION IS LINE SEQUENTIAL.
+000060 DATA DIVISION.
+000061 FILE SECTION.
+000062 	FD XmlFile.
+000063 	01 XmlLine PIC X(255).
+000070 WORKING-STORAGE SECTION.
+000071   01 i PIC 9(3).
+000072   01 j PIC 9(3).
+000073   01 WS-CNT1 PIC 99999.
+000073   01 buf-suite PIC X(32000).
+000073   01 buf-test PIC X(32000).
+000074   COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081   77 xml-file-name PIC X(40).
+000082   COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx xml-file-name.
+000091  OPEN OUTPUT XmlFile.
+000092  MOVE '<?xml version="1.0" encoding="UTF-8"?>' TO XmlLine.
+000093  WRITE XmlLine.
+000094  MOVE "<testsuites>" TO XmlLine.
+000095  WRITE XmlLine.
+000100  PERFORM VARYING i FROM 1 BY 1 UNTIL i >= SuiteIndex
+000101    MOVE SuiteName(i) TO buf-suite
+000101    CALL CBU-get-last-index
+000102      USING CBU-ctx buf-suite WS-CNT1
+000102    INITIALIZE XmlLine
+000103    STRING '  <testsuite name="' buf-suite(1:WS-CNT1)
+000104      '" tests="' nb-test-run(i)
+000105      '" failures="' nb-test-failed(i)
+000106      '" errors="' nb-test-error(i) '">'
+000107      INTO XmlLine
+000108    WRITE XmlLine
+000109    PERFORM VARYING j FROM 1 BY 1 UNTIL j > nb-test-size(i)
+000110      MOVE TestName(i,j) TO buf-test
+000110      CALL CBU-get-last-index
+000111        USING CBU-ctx buf-test WS-CNT1
+000111      INITIALIZE XmlLine
+000112      STRING '    <testcase name="'
+000113        buf-test(1:WS-CNT1)
+000114        '" assertions="' nb-assert-run(i,j) '">'
+000115        INTO XmlLine
+000116      WRITE XmlLine
+000117      IF nb-assert-failed(i,j) > 0 THEN
+000118        MOVE
+000119          '      <failure message="assertion failure"/>'
+000120          TO XmlLine
+000121        WRITE XmlLine
+000122      END-IF
+000123      MOVE "    </testcase>" TO XmlLine
+000124      WRITE XmlLine
+000125    END-PERFORM
+000126    MOVE "  </testsuite>" TO XmlLine
+000127    WRITE XmlLine
+000130  END-PERFORM.
+000131  MOVE "</testsuites>" TO XmlLine.
+000132  WRITE XmlLine.
+000133  CLOSE XmlFile.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00090.
