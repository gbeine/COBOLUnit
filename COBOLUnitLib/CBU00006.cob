@@ -28,26 +28,75 @@
 000050 CONFIGURATION  SECTION.
 000060 DATA DIVISION.
 000070 WORKING-STORAGE SECTION.
-000071   01 i PIC 9(2).
+000071   01 i PIC 9(3).
 000081   01 str PIC X(32000).
 000082   01 WS-CNT PIC 99999.
+000083   01 j PIC 9(3).
+000084   01 prereq-ok PIC 9(1).
+000084   01 tag-ok PIC 9(1).
 000090   COPY CBUC0002.
 000091   LINKAGE SECTION.
 000092   COPY CBUC0001.
-000093 PROCEDURE DIVISION USING CBU-ctx.      
-000094   PERFORM VARYING i FROM 1 BY 1 
+000093 PROCEDURE DIVISION USING CBU-ctx.
+000094   PERFORM VARYING i FROM 1 BY 1
 000095		UNTIL i >= SuiteIndex
-000096		INITIALIZE log-entete-suite
-000097		INITIALIZE str
-000099		DISPLAY "|--- " SuiteName(i)
-000100		MOVE SuiteName (i) TO str 
+000096	  MOVE 0 TO tag-ok
+000096	  IF filter-tag-name = SPACES
+000096	     OR filter-tag-name = SuiteTag(i)
+000096	     MOVE 1 TO tag-ok
+000096	  ELSE
+000096	     PERFORM VARYING j FROM 1 BY 1
+000096	        UNTIL j > nb-test-size(i)
+000096	        IF filter-tag-name = TestTag(i,j)
+000096	           MOVE 1 TO tag-ok
+000096	        END-IF
+000096	     END-PERFORM
+000096	  END-IF
+000096	  IF (filter-suite-name = SPACES
+000097	     OR filter-suite-name = SuiteName(i))
+000097 	     AND tag-ok = 1
+000097 	     AND (filter-pack-name = SPACES
+000097 	        OR filter-pack-name = SuitePack(i))
+000098		INITIALIZE log-entete-suite
+000099		INITIALIZE str
+000100		DISPLAY "|--- " SuiteName(i)
+000101		MOVE SuiteName (i) TO str
+000102
+000102	MOVE 1 TO prereq-ok
+000102	IF TestIsRunning NOT = 1
+000102	   IF SuitePrereq(i) <> SPACES
+000102	      MOVE 0 TO prereq-ok
+000102	      PERFORM VARYING j FROM 1 BY 1
+000102	         UNTIL j >= i
+000102	         IF SuiteName(j) = SuitePrereq(i)
+000102	            AND nb-test-run(j) > 0
+000102	            AND nb-test-error(j) = 0
+000102	            AND nb-test-failed(j) = 0
+000102	            MOVE 1 TO prereq-ok
+000102	         END-IF
+000102	      END-PERFORM
+000102	   END-IF
+000102	END-IF
+000102
+000102	IF prereq-ok = 1
 000110		CALL CBU-suite-run USING CBU-ctx i
-000115	IF nb-test-error(i) > 0 OR nb-test-failed(i) > 0 THEN
+000115	IF TestIsRunning = 1 THEN
+000125		DISPLAY "|--- DRY-RUN COMPLETE"
+000135	ELSE
+000115	  IF nb-test-error(i) > 0 OR nb-test-failed(i) > 0 THEN
 000125		DISPLAY "|--- FAILURE"
-000135	ELSE 
-000145	DISPLAY "|--- SUCCESS"
+000135	  ELSE
+000145		DISPLAY "|--- SUCCESS"
+000146	  END-IF
 000146	END-IF
+000102	ELSE
+000102		ADD 1 TO nb-test-error(i)
+000102		ADD 1 TO TestError
+000102		DISPLAY "|--- SKIPPED (prerequisite suite '"
+000102		   SuitePrereq(i) "' has not succeeded)"
+000102	END-IF
 000147	DISPLAY ""
-000151	END-PERFORM    
-000152 	EXIT PROGRAM.	
-000160 END PROGRAM CBU00006.
\ No newline at end of file
+000148	  END-IF
+000151	END-PERFORM
+000152 	EXIT PROGRAM.
+000160 END PROGRAM CBU00006.
