@@ -0,0 +1,44 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-add-suite-prereq
+000013*	source name: CBU00128.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+
+000044
+000045*> declare that the suite that was just added (with
+000046*> CBU-add-suite) requires another suite, named PrereqName, to
+000047*> have already run and succeeded; CBU-suites-run (CBU00006)
+000048*> skips this suite (logging it as an error) when that
+000049*> prerequisite suite hasn't run yet or didn't succeed
+000050* arg1: PrereqName - the name of the suite this one depends on
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00128.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071   01 nb-suite-pos PIC 9(3).
+000080 COPY CBUC0002.
+000090 LINKAGE SECTION.
+000091   01 PrereqName PIC X(20) VALUE SPACES.
+000092 COPY CBUC0001.
+000100 PROCEDURE DIVISION USING CBU-ctx PrereqName.
+000101	MOVE 0 TO nb-suite-pos.
+000102  COMPUTE nb-suite-pos = SuiteIndex - 1.
+000103	MOVE PrereqName TO SuitePrereq(nb-suite-pos).
+000110 END PROGRAM CBU00128.
