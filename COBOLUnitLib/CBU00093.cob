@@ -0,0 +1,80 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-import-suite-result
+000013*	source name: CBU00093.cob
+000014*
+000015*  Copyright (C) 2009 HervÃ© Vaujour
+000016*
+000017*  This program is free software; you can redistribute it and/or modify
+000018*  it under the terms of the GNU General Public License as published by
+000019*  the Free Software Foundation; either version 2 of the License, or
+000020*  (at your option) any later version.
+000021*
+000022*  This program is distributed in the hope that it will be useful,
+000023*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000024*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000025*  GNU General Public License for more details.
+000026*
+000027*  You should have received a copy of the GNU General Public License
+000028*  along with this program; see the file COPYING. If not, write to the
+000029*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000030
+000040*> Fold a suite result file written by CBU-export-suite-result
+000041*> back into this run's CBU-ctx - the suite must already be
+000042*> registered here (e.g. via CBU-load-catalog) so its counts have
+000043*> somewhere to land; this is how a consolidating job step merges
+000044*> the outcome of suites that were run independently in their own
+000045*> job steps back into one results summary.
+000046* arg1: result-file-name - name of the result file to read
+000050 IDENTIFICATION DIVISION.
+000051 PROGRAM-ID.   CBU00093.
+000052 ENVIRONMENT    DIVISION.
+000053 INPUT-OUTPUT SECTION.
+000054 FILE-CONTROL.
+000055    SELECT ResultFile ASSIGN TO result-file-name
+000056		ORGANIZATION IS LINE SEQUENTIAL.
+000060 DATA DIVISION.
+000061 FILE SECTION.
+000062 	FD ResultFile.
+000063 	01 ResultLine.
+000064 	   05 ResultSuiteNameIn  PIC X(20).
+000065 	   05 ResultTestSize     PIC 9(3).
+000066 	   05 ResultTestRun      PIC 9(3).
+000067 	   05 ResultTestSucceed  PIC 9(3).
+000068 	   05 ResultTestFailed   PIC 9(3).
+000069 	   05 ResultTestError    PIC 9(3).
+000070 WORKING-STORAGE SECTION.
+000071   01 i PIC 9(3).
+000072   01 suite-found PIC 9(1) VALUE 0.
+000073   01 ResultEOF PIC 9(1) VALUE 0.
+000074   COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081   77 result-file-name PIC X(40).
+000082   COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx result-file-name.
+000091  MOVE 0 TO ResultEOF.
+000092  OPEN INPUT ResultFile.
+000093  READ ResultFile
+000094     AT END MOVE 1 TO ResultEOF
+000095  END-READ.
+000096  CLOSE ResultFile.
+000097  IF ResultEOF = 0
+000098     MOVE 0 TO suite-found
+000099     PERFORM VARYING i FROM 1 BY 1
+000100        UNTIL i >= SuiteIndex OR suite-found = 1
+000101        IF SuiteName(i) = ResultSuiteNameIn
+000102           MOVE 1 TO suite-found
+000103           MOVE ResultTestSize TO nb-test-size(i)
+000104           MOVE ResultTestRun TO nb-test-run(i)
+000105           MOVE ResultTestSucceed TO nb-test-succeed(i)
+000106           MOVE ResultTestFailed TO nb-test-failed(i)
+000107           MOVE ResultTestError TO nb-test-error(i)
+000108           ADD ResultTestRun TO TestRunCount
+000109           ADD ResultTestSucceed TO RunSuccessCount
+000110           ADD ResultTestFailed TO RunFailureCount
+000111           ADD ResultTestError TO TestError
+000112        END-IF
+000113     END-PERFORM
+000114  END-IF.
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00093.
