@@ -27,7 +27,15 @@
 000049* arg3: ResActual - value returned
 000050 IDENTIFICATION DIVISION.
 000060 PROGRAM-ID.   CBU00102.
+000061 ENVIRONMENT    DIVISION.
+000062 INPUT-OUTPUT SECTION.
+000063 FILE-CONTROL.
+000064    SELECT CaptureFile ASSIGN TO currentCaptureFile
+000065		ORGANIZATION IS LINE SEQUENTIAL.
 000093 DATA DIVISION.
+000066 FILE SECTION.
+000067 	FD CaptureFile.
+000068 	01 CaptureLine PIC X(3).
 000094  WORKING-STORAGE SECTION.
 000096  77 CharCount3 PIC 99.
 000097  77 str-res-expected PIC X(32000) VALUE SPACE.
@@ -41,6 +49,15 @@
 000105 PROCEDURE DIVISION
 000106          USING CBU-ctx AssertName ResExpected ResActual.
 000108 CALL CBU-add-assert-run USING CBU-ctx AssertName.
+000108 IF capture-mode = 1
+000108    MOVE ResActual TO CaptureLine
+000108    OPEN EXTEND CaptureFile
+000108    WRITE CaptureLine
+000108    CLOSE CaptureFile
+000108    CALL CBU-add-assert-succeed USING CBU-ctx AssertName
+000108    CALL CBU-log-assert-succeed USING CBU-ctx AssertName
+000108    EXIT PROGRAM
+000108 END-IF.
 000110  INITIALIZE str-res-expected.
 000111  INITIALIZE str-res-actual.
 000113  PERFORM VARYING CharCount3 FROM 19 BY -1
