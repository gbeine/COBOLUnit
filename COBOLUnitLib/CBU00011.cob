@@ -23,6 +23,11 @@
 000045
 000046*> set file log
 000047* arg1: file-name log file name
+000047* arg2: file-ext extension to append (e.g. ".DAT", ".LOG") -
+000047*        pass SPACES to get the historical ".DAT" default
+000047* arg3: append-mode - 1 to append to a cumulative history file
+000047*        across runs, 0 (the historical behaviour) to truncate
+000047*        the file at the start of every run
 000048 IDENTIFICATION DIVISION.
 000049 PROGRAM-ID.   CBU00011.
 000050 ENVIRONMENT    DIVISION.
@@ -35,28 +40,40 @@
 000057 	FD LogFile.
 000058 	01 LogLine PIC X(255).
 000067 WORKING-STORAGE SECTION.
-000068   77 str1 PIC X(24).
-000069   77 WS-CNT1 PIC 99.
-000070   COPY CBUC0002. 	
+000068   77 str1 PIC X(32000).
+000069   77 WS-CNT1 PIC 99999.
+000070   COPY CBUC0002.
 000071 LINKAGE SECTION.
 000073 	77 file-name PIC X(24).
-000074 	COPY CBUC0001. 
-000080 PROCEDURE DIVISION USING CBU-ctx file-name.  
-000081  MOVE 0 to WS-CNT1.
-000082  MOVE FUNCTION Reverse(file-name) to str1.
-000083  
-000084  Inspect str1   Tallying WS-CNT1 For Leading space
-000085  IF WS-CNT1 IS EQUAL TO 0 THEN
-000086   Inspect str1   Tallying WS-CNT1 For Leading X"00"
-000087  END-IF	
-000088  Compute WS-CNT1 = length of str1 - WS-CNT1.
-000092 		
-000093 	STRING file-name(1:WS-CNT1) ".DAT" 
-000095		 INTO currentLogFile   
+000073	77 file-ext PIC X(4).
+000073	77 append-mode PIC 9(1).
+000074 	COPY CBUC0001.
+000080 PROCEDURE DIVISION USING CBU-ctx file-name file-ext append-mode.
+000081*  MOVE 0 to WS-CNT1.
+000082*  MOVE FUNCTION Reverse(file-name) to str1.
+000083
+000084*  Inspect str1   Tallying WS-CNT1 For Leading space
+000085*  IF WS-CNT1 IS EQUAL TO 0 THEN
+000086*   Inspect str1   Tallying WS-CNT1 For Leading X"00"
+000087*  END-IF
+000088*  Compute WS-CNT1 = length of str1 - WS-CNT1.
+000089  MOVE file-name TO str1.
+000090  CALL CBU-get-last-index USING CBU-ctx str1 WS-CNT1.
+000092
+000092 IF file-ext = SPACES
+000092    MOVE ".DAT" TO file-ext
+000092 END-IF.
+000093 	STRING file-name(1:WS-CNT1) file-ext
+000095		 INTO currentLogFile
 000096  DISPLAY "Log file: " currentLogFile
 000097	INITIALIZE LogLine.
-000098* Create suite log file
-000099	OPEN OUTPUT LogFile.
-000100  WRITE LogLine.
-000101  CLOSE LogFile.  
+000098* Create suite log file (truncate) or leave history log alone
+000099	IF append-mode = 1
+000099	   OPEN EXTEND LogFile
+000099	   CLOSE LogFile
+000099	ELSE
+000099	   OPEN OUTPUT LogFile
+000100	   WRITE LogLine
+000101	   CLOSE LogFile
+000101	END-IF.
 000110 END PROGRAM CBU00011.
\ No newline at end of file
