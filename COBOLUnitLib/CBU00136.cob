@@ -0,0 +1,62 @@
+000010* COBOLUnit is a COBOL Unit framework testing
+000011*
+000012* Logic name: CBU-report-catalog
+000013*	source name: CBU00136.cob
+000023*
+000028*  Copyright (C) 2009 HervÃ© Vaujour
+000029*
+000030*  This program is free software; you can redistribute it and/or modify
+000031*  it under the terms of the GNU General Public License as published by
+000032*  the Free Software Foundation; either version 2 of the License, or
+000033*  (at your option) any later version.
+000034*
+000035*  This program is distributed in the hope that it will be useful,
+000036*  but WITHOUT ANY WARRANTY; without even the implied warranty of
+000037*  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the
+000038*  GNU General Public License for more details.
+000039*
+000040*  You should have received a copy of the GNU General Public License
+000041*  along with this program; see the file COPYING. If not, write to the
+000042*  Free Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139, USA.
+000043
+000044
+000045*>Walk the SuiteTests table as it stands right after the driver's
+000046*>CBU-add-suite/CBU-add-test-next calls and list every registered
+000047*>suite name/description and test name/description, so the full
+000048*>inventory of what a driver like CTU000S1 will run can be read
+000049*>off the console without reading the source or watching a live
+000050*>run scroll by. Call this after registration but before
+000051*>CBU-run - it does not touch any run counter.
+000060 IDENTIFICATION DIVISION.
+000061 PROGRAM-ID.   CBU00136.
+000062 ENVIRONMENT    DIVISION.
+000063 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000071  01 i PIC 9(3).
+000072  01 j PIC 9(3).
+000073  01 WS-CNT1 PIC 99999.
+000074  01 WS-CNT2 PIC 99999.
+000074  01 buf-suite PIC X(32000).
+000074  01 buf-test PIC X(32000).
+000075  COPY CBUC0002.
+000080 LINKAGE SECTION.
+000081  COPY CBUC0001.
+000090 PROCEDURE DIVISION USING CBU-ctx.
+000091  DISPLAY "===== COBOLUnit catalog =====".
+000092  PERFORM VARYING i FROM 1 BY 1 UNTIL i >= SuiteIndex
+000093    MOVE SuiteName(i) TO buf-suite
+000093    CALL CBU-get-last-index
+000094      USING CBU-ctx buf-suite WS-CNT1
+000095    DISPLAY "Suite: " buf-suite(1:WS-CNT1)
+000096       " - " SuiteDesc(i)
+000097    PERFORM VARYING j FROM 1 BY 1 UNTIL j > nb-test-size(i)
+000098      MOVE TestName(i,j) TO buf-test
+000098      CALL CBU-get-last-index
+000099        USING CBU-ctx buf-test WS-CNT2
+000100      DISPLAY "  - Test: " buf-test(1:WS-CNT2)
+000101         " - " TestDesc(i,j)
+000102    END-PERFORM
+000103  END-PERFORM.
+000104  DISPLAY "==============================".
+000140  EXIT PROGRAM.
+000150 END PROGRAM CBU00136.
