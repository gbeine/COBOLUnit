@@ -29,7 +29,7 @@
 000210	  01 MaSuite.
 000212  	10 SuiteN PIC X(20).
 000213  	10 SuiteD PIC X(50).
-000214  	10 suite-s PIC 9(2).
+000214  	10 suite-s PIC 9(3).
 000215  	10 nb-test-siz PIC 9(3).
 000216  	10 nb-test-ru PIC 9(3).  
 000217  	10 nb-test-suc PIC 9(3).  		
@@ -47,9 +47,9 @@
 000229  	10 has-succ PIC 9(1).
 000230  	10 AssertValueExp PIC X(255).
 000231  	10 AssertValueAct PIC X(255).  	
-000232    01 i PIC 9(2).
-000240    01 j PIC 9(2).
-000250    01 k PIC 9(2).
+000232    01 i PIC 9(3).
+000240    01 j PIC 9(3).
+000250    01 k PIC 9(3).
 000251    01 str PIC X(255).
 000260    01 WS-CNT1 PIC 999.
 000270    01 WS-CNT2 PIC 999.
@@ -73,9 +73,9 @@
 000318	  			"("nb-test-suc") succeed,"		  			
 000319	  			"("nb-test-fail") failed]"
 000320
-000321		  IF nb-test-fail <> 0 AND
+000321		  IF nb-test-fail <> 0 OR
 000322		  	 nb-test-err <> 0 THEN
-000323		  	 DISPLAY "..... SUCCEED!"
+000323		  	 DISPLAY "..... FAILED!"
 000324		  ELSE
 000325		  	DISPLAY "..... SUCCEED!"
 000326		  
@@ -105,20 +105,20 @@
 000402*		    DISPLAY "----- Test assert failed: " nb-assert-fail
 000404	   		 PERFORM VARYING k FROM 1 BY 1 
 000405    				UNTIL k> nb-assert-ru
-000406*			    DISPLAY "k= " k
-000407*				MOVE ListeAssertRuns(i,j,k) TO MonAssert			    
-000408*			    CALL CBU-get-last-index 
-000409*			    		USING AssertValueExp WS-CNT1
-000410*			    CALL CBU-get-last-index 
-000411*			    		USING AssertValueAct WS-CNT2
-000413*				DISPLAY "----------- AssertName: " 
-000414*						AssertRunN
-000415*		    	DISPLAY "----------- has succeed: " 
-000416*		    			has-succ
-000417*		    	DISPLAY "----------- expected: " 
-000418*		    			AssertValueExp(1:WS-CNT1)
-000419*		    	DISPLAY "----------- actual: " 
-000420*		    			AssertValueAct(1:WS-CNT2)	
+000406 			    DISPLAY "k= " k
+000407 				MOVE ListeAssertRuns(i,j,k) TO MonAssert			    
+000408 			    CALL CBU-get-last-index 
+000409		USING CBU-ctx AssertValueExp WS-CNT1
+000410 			    CALL CBU-get-last-index 
+000411		USING CBU-ctx AssertValueAct WS-CNT2
+000413 				DISPLAY "----------- AssertName: " 
+000414 						AssertRunN
+000415 		    	DISPLAY "----------- has succeed: " 
+000416 		    			has-succ
+000417 		    	DISPLAY "----------- expected: " 
+000418 		    			AssertValueExp(1:WS-CNT1)
+000419 		    	DISPLAY "----------- actual: " 
+000420 		    			AssertValueAct(1:WS-CNT2)	
 000421			 END-PERFORM
 000422		    DISPLAY "********"			
 000423    	END-PERFORM
