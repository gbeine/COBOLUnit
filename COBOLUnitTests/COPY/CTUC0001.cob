@@ -36,7 +36,7 @@
 000045    01 MaSuite.
 000046          05 SuiteN PIC X(20) .
 000047          05 SuiteD PIC X(100).
-000048          05 SuiteS PIC 9(2).
+000048          05 SuiteS PIC 9(3).
 000049          05 nb-test-r PIC 9(3).
 000050          05 nb-suite-s PIC 9(3).
 000051          05 nb-suite-f PIC 9(3).
