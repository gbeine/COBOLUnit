@@ -16,7 +16,7 @@
 000089   01 MaSuite  .
 000090	  	10 SuiteN PIC X(20).
 000091	  	10 SuiteD PIC X(50).
-000092	  	10 suite-siz PIC 9(2).
+000092	  	10 suite-siz PIC 9(3).
 000093	  	10 nb-test-siz PIC 9(3).
 000094	  	10 nb-test-r PIC 9(3).  
 000095	  	10 nb-test-succ PIC 9(3).  		
