@@ -0,0 +1,47 @@
+000010*>
+000011*> Driver suite exercising every assertion type in the catalog,
+000012*> one sample test per assertion family.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CATALOG1.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000091          COPY CBUC0002.
+000092      COPY CBUC0001.
+000093          01 str1 PIC X(20).
+000094          01 str2 PIC X(100).
+000097 PROCEDURE DIVISION .
+000098   INITIALIZE str1 str2.
+000099   MOVE "AssertCatalog" TO str1.
+000100   MOVE "Sample catalog of every assertion type" TO str2.
+000101   CALL CBU-initialize USING CBU-ctx.
+000102   CALL CBU-add-suite USING CBU-ctx str1 str2.
+000108
+000110   INITIALIZE str1 str2.
+000111   MOVE "CATSTR01" TO str1.
+000112   MOVE "String assertions" TO str2.
+000114   CALL CBU-add-test-next USING CBU-ctx str1 str2.
+000120
+000121   INITIALIZE str1 str2.
+000122   MOVE "CATNUM01" TO str1.
+000123   MOVE "Integer assertions" TO str2.
+000124   CALL CBU-add-test-next USING CBU-ctx str1 str2.
+000130
+000131   INITIALIZE str1 str2.
+000132   MOVE "CATDEC01" TO str1.
+000133   MOVE "Decimal assertions" TO str2.
+000134   CALL CBU-add-test-next USING CBU-ctx str1 str2.
+000140
+000141   INITIALIZE str1 str2.
+000142   MOVE "CATBOL01" TO str1.
+000143   MOVE "Boolean and flag assertions" TO str2.
+000144   CALL CBU-add-test-next USING CBU-ctx str1 str2.
+000150
+000151   INITIALIZE str1 str2.
+000152   MOVE "CATSTU01" TO str1.
+000153   MOVE "Structural assertions" TO str2.
+000154   CALL CBU-add-test-next USING CBU-ctx str1 str2.
+000160
+000161  CALL CBU-run USING CBU-ctx.
+000170 END PROGRAM CATALOG1.
