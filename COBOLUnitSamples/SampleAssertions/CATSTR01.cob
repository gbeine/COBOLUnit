@@ -0,0 +1,117 @@
+000010*>
+000011*> Exercises every string assertion in the catalog, one passing
+000012*> call and one deliberately-failing call per assertion type.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CATSTR01.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000080  01 res-expected PIC X(32000).
+000081  01 res-actual PIC X(32000).
+000082  01 assert-name PIC X(20).
+000091  COPY CBUC0002.
+000092  LINKAGE SECTION.
+000093  COPY CBUC0001.
+000097 PROCEDURE DIVISION USING CBU-ctx.
+000100*> str100-equals
+000101  INITIALIZE res-expected res-actual.
+000102  MOVE "apples" TO res-expected.
+000103  MOVE "apples" TO res-actual.
+000104  MOVE "str100-eq-pass" TO assert-name.
+000105  CALL CBU-assert-str100-equals USING
+000106     CBU-ctx assert-name res-expected res-actual.
+000107  MOVE "oranges" TO res-actual.
+000108  MOVE "str100-eq-fail" TO assert-name.
+000109  CALL CBU-assert-str100-equals USING
+000110     CBU-ctx assert-name res-expected res-actual.
+000120*> str-equals
+000121  INITIALIZE res-expected res-actual.
+000122  MOVE "apples" TO res-expected.
+000123  MOVE "apples" TO res-actual.
+000124  MOVE "str-eq-pass" TO assert-name.
+000125  CALL CBU-assert-str-equals USING
+000126     CBU-ctx assert-name res-expected res-actual.
+000127  MOVE "oranges" TO res-actual.
+000128  MOVE "str-eq-fail" TO assert-name.
+000129  CALL CBU-assert-str-equals USING
+000130     CBU-ctx assert-name res-expected res-actual.
+000140*> str-not-equals
+000141  INITIALIZE res-expected res-actual.
+000142  MOVE "apples" TO res-expected.
+000143  MOVE "oranges" TO res-actual.
+000144  MOVE "str-ne-pass" TO assert-name.
+000145  CALL CBU-assert-str-not-equals USING
+000146     CBU-ctx assert-name res-expected res-actual.
+000147  MOVE "apples" TO res-actual.
+000148  MOVE "str-ne-fail" TO assert-name.
+000149  CALL CBU-assert-str-not-equals USING
+000150     CBU-ctx assert-name res-expected res-actual.
+000160*> str-contains
+000161  INITIALIZE res-expected res-actual.
+000162  MOVE "ppl" TO res-expected.
+000163  MOVE "apples" TO res-actual.
+000164  MOVE "str-contains-pass" TO assert-name.
+000165  CALL CBU-assert-str-contains USING
+000166     CBU-ctx assert-name res-expected res-actual.
+000167  MOVE "xyz" TO res-expected.
+000168  MOVE "str-contains-fail" TO assert-name.
+000169  CALL CBU-assert-str-contains USING
+000170     CBU-ctx assert-name res-expected res-actual.
+000180*> str-starts-with
+000181  INITIALIZE res-expected res-actual.
+000182  MOVE "app" TO res-expected.
+000183  MOVE "apples" TO res-actual.
+000184  MOVE "str-starts-pass" TO assert-name.
+000185  CALL CBU-assert-str-starts-with USING
+000186     CBU-ctx assert-name res-expected res-actual.
+000187  MOVE "les" TO res-expected.
+000188  MOVE "str-starts-fail" TO assert-name.
+000189  CALL CBU-assert-str-starts-with USING
+000190     CBU-ctx assert-name res-expected res-actual.
+000200*> str-ends-with
+000201  INITIALIZE res-expected res-actual.
+000202  MOVE "les" TO res-expected.
+000203  MOVE "apples" TO res-actual.
+000204  MOVE "str-ends-pass" TO assert-name.
+000205  CALL CBU-assert-str-ends-with USING
+000206     CBU-ctx assert-name res-expected res-actual.
+000207  MOVE "app" TO res-expected.
+000208  MOVE "str-ends-fail" TO assert-name.
+000209  CALL CBU-assert-str-ends-with USING
+000210     CBU-ctx assert-name res-expected res-actual.
+000220*> str-equals-ic
+000221  INITIALIZE res-expected res-actual.
+000222  MOVE "Apples" TO res-expected.
+000223  MOVE "APPLES" TO res-actual.
+000224  MOVE "str-eq-ic-pass" TO assert-name.
+000225  CALL CBU-assert-str-equals-ic USING
+000226     CBU-ctx assert-name res-expected res-actual.
+000227  MOVE "ORANGES" TO res-actual.
+000228  MOVE "str-eq-ic-fail" TO assert-name.
+000229  CALL CBU-assert-str-equals-ic USING
+000230     CBU-ctx assert-name res-expected res-actual.
+000240*> str-equals-soft
+000241  INITIALIZE res-expected res-actual.
+000242  MOVE "apples" TO res-expected.
+000243  MOVE "apples" TO res-actual.
+000244  MOVE "str-eq-soft-pass" TO assert-name.
+000245  CALL CBU-assert-str-equals-soft USING
+000246     CBU-ctx assert-name res-expected res-actual.
+000247  MOVE "oranges" TO res-actual.
+000248  MOVE "str-eq-soft-fail" TO assert-name.
+000249  CALL CBU-assert-str-equals-soft USING
+000250     CBU-ctx assert-name res-expected res-actual.
+000260*> str-equals-normalized
+000261  INITIALIZE res-expected res-actual.
+000262  MOVE "  Apples  " TO res-expected.
+000263  MOVE "apples" TO res-actual.
+000264  MOVE "str-eq-norm-pass" TO assert-name.
+000265  CALL CBU-assert-str-equals-normalized USING
+000266     CBU-ctx assert-name res-expected res-actual.
+000267  MOVE "oranges" TO res-actual.
+000268  MOVE "str-eq-norm-fail" TO assert-name.
+000269  CALL CBU-assert-str-equals-normalized USING
+000270     CBU-ctx assert-name res-expected res-actual.
+000280  EXIT PROGRAM.
+000290 END PROGRAM CATSTR01.
