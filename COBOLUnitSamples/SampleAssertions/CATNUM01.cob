@@ -0,0 +1,61 @@
+000010*>
+000011*> Exercises every integer assertion in the catalog, one passing
+000012*> call and one deliberately-failing call per assertion type.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CATNUM01.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000080  01 res-expected PIC 999.
+000081  01 res-actual PIC 999.
+000082  01 res-low PIC 999.
+000083  01 res-high PIC 999.
+000084  01 assert-name PIC X(20).
+000091  COPY CBUC0002.
+000092  LINKAGE SECTION.
+000093  COPY CBUC0001.
+000097 PROCEDURE DIVISION USING CBU-ctx.
+000100*> nb3-equals
+000101  MOVE 5 TO res-expected.
+000102  MOVE 5 TO res-actual.
+000103  MOVE "nb3-eq-pass" TO assert-name.
+000104  CALL CBU-assert-nb3-equals USING
+000105     CBU-ctx assert-name res-expected res-actual.
+000106  MOVE 7 TO res-actual.
+000107  MOVE "nb3-eq-fail" TO assert-name.
+000108  CALL CBU-assert-nb3-equals USING
+000109     CBU-ctx assert-name res-expected res-actual.
+000120*> nb3-greater
+000121  MOVE 5 TO res-expected.
+000122  MOVE 9 TO res-actual.
+000123  MOVE "nb3-gt-pass" TO assert-name.
+000124  CALL CBU-assert-nb3-greater USING
+000125     CBU-ctx assert-name res-expected res-actual.
+000126  MOVE 1 TO res-actual.
+000127  MOVE "nb3-gt-fail" TO assert-name.
+000128  CALL CBU-assert-nb3-greater USING
+000129     CBU-ctx assert-name res-expected res-actual.
+000140*> nb3-less
+000141  MOVE 9 TO res-expected.
+000142  MOVE 5 TO res-actual.
+000143  MOVE "nb3-lt-pass" TO assert-name.
+000144  CALL CBU-assert-nb3-less USING
+000145     CBU-ctx assert-name res-expected res-actual.
+000146  MOVE 20 TO res-actual.
+000147  MOVE "nb3-lt-fail" TO assert-name.
+000148  CALL CBU-assert-nb3-less USING
+000149     CBU-ctx assert-name res-expected res-actual.
+000160*> nb3-between
+000161  MOVE 1 TO res-low.
+000162  MOVE 10 TO res-high.
+000163  MOVE 5 TO res-actual.
+000164  MOVE "nb3-btw-pass" TO assert-name.
+000165  CALL CBU-assert-nb3-between USING
+000166     CBU-ctx assert-name res-low res-high res-actual.
+000167  MOVE 99 TO res-actual.
+000168  MOVE "nb3-btw-fail" TO assert-name.
+000169  CALL CBU-assert-nb3-between USING
+000170     CBU-ctx assert-name res-low res-high res-actual.
+000180  EXIT PROGRAM.
+000190 END PROGRAM CATNUM01.
