@@ -0,0 +1,125 @@
+000010*>
+000011*> Exercises every structural assertion in the catalog (pointer
+000012*> identity, dates, tables, files, copybook layouts), one passing
+000013*> call and one deliberately-failing call per type.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CATSTU01.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 INPUT-OUTPUT   SECTION.
+000061 FILE-CONTROL.
+000062     SELECT ExpFile ASSIGN TO "CATSTUEX"
+000063        ORGANIZATION IS LINE SEQUENTIAL.
+000064     SELECT ActFile ASSIGN TO "CATSTUAC"
+000065        ORGANIZATION IS LINE SEQUENTIAL.
+000070 DATA DIVISION.
+000071 FILE SECTION.
+000072 FD  ExpFile.
+000073 01  ExpRecord PIC X(40).
+000074 FD  ActFile.
+000075 01  ActRecord PIC X(40).
+000080 WORKING-STORAGE SECTION.
+000081  01 item-a PIC X(4) VALUE "ABCD".
+000082  01 item-b PIC X(4) VALUE "WXYZ".
+000083  01 item-a-ptr USAGE IS POINTER.
+000084  01 item-b-ptr USAGE IS POINTER.
+000085  01 exp-date PIC X(8).
+000086  01 act-date PIC X(8).
+000087  01 exp-fmt PIC 9(1).
+000088  01 act-fmt PIC 9(1).
+000089  01 element-length PIC 9(5).
+000090  01 element-count PIC 9(5).
+000091  01 expected-table PIC X(32000).
+000092  01 actual-table PIC X(32000).
+000093  01 field-count PIC 9(5).
+000094  01 expected-layout PIC X(32000).
+000095  01 actual-layout PIC X(32000).
+000096  01 assert-name PIC X(20).
+000097  01 exp-file-name PIC X(40) VALUE "CATSTUEX".
+000098  01 act-file-name PIC X(40) VALUE "CATSTUAC".
+000101  COPY CBUC0002.
+000102  LINKAGE SECTION.
+000103  COPY CBUC0001.
+000110 PROCEDURE DIVISION USING CBU-ctx.
+000120*> assert-equals
+000121  SET item-a-ptr TO ADDRESS OF item-a.
+000122  SET item-b-ptr TO ADDRESS OF item-a.
+000123  MOVE "assert-eq-pass" TO assert-name.
+000124  CALL CBU-assert-equals USING
+000125     CBU-ctx assert-name item-a-ptr item-b-ptr.
+000126  SET item-b-ptr TO ADDRESS OF item-b.
+000127  MOVE "assert-eq-fail" TO assert-name.
+000128  CALL CBU-assert-equals USING
+000129     CBU-ctx assert-name item-a-ptr item-b-ptr.
+000140*> date-equals
+000141  MOVE "20260101" TO exp-date.
+000142  MOVE 1 TO exp-fmt.
+000143  MOVE "010126" TO act-date.
+000144  MOVE 2 TO act-fmt.
+000145  MOVE "date-eq-pass" TO assert-name.
+000146  CALL CBU-assert-date-equals USING
+000147     CBU-ctx assert-name exp-date exp-fmt act-date act-fmt.
+000148  MOVE "020226" TO act-date.
+000149  MOVE "date-eq-fail" TO assert-name.
+000150  CALL CBU-assert-date-equals USING
+000151     CBU-ctx assert-name exp-date exp-fmt act-date act-fmt.
+000160*> table-equals
+000161  MOVE 4 TO element-length.
+000162  MOVE 2 TO element-count.
+000163  INITIALIZE expected-table actual-table.
+000164  STRING "RED " "BLUE" INTO expected-table.
+000165  STRING "RED " "BLUE" INTO actual-table.
+000166  MOVE "table-eq-pass" TO assert-name.
+000167  CALL CBU-assert-table-equals USING
+000168     CBU-ctx assert-name element-length element-count
+000169     expected-table actual-table.
+000170  INITIALIZE actual-table.
+000171  STRING "RED " "GOLD" INTO actual-table.
+000172  MOVE "table-eq-fail" TO assert-name.
+000173  CALL CBU-assert-table-equals USING
+000174     CBU-ctx assert-name element-length element-count
+000175     expected-table actual-table.
+000180*> file-equals
+000181  OPEN OUTPUT ExpFile.
+000182  MOVE "line one" TO ExpRecord.
+000183  WRITE ExpRecord.
+000184  CLOSE ExpFile.
+000185  OPEN OUTPUT ActFile.
+000186  MOVE "line one" TO ActRecord.
+000187  WRITE ActRecord.
+000188  CLOSE ActFile.
+000189  MOVE "file-eq-pass" TO assert-name.
+000190  CALL CBU-assert-file-equals USING
+000191     CBU-ctx assert-name exp-file-name act-file-name.
+000192  OPEN OUTPUT ActFile.
+000193  MOVE "line two" TO ActRecord.
+000194  WRITE ActRecord.
+000195  CLOSE ActFile.
+000196  MOVE "file-eq-fail" TO assert-name.
+000197  CALL CBU-assert-file-equals USING
+000198     CBU-ctx assert-name exp-file-name act-file-name.
+000200*> copybook-layout
+000201  MOVE 2 TO field-count.
+000202  INITIALIZE expected-layout actual-layout.
+000203  STRING "CUST-NAME                     "
+000204     "PIC X(30)           "
+000205     "CUST-BALANCE                  "
+000206     "PIC S9(7)V99 COMP-3 "
+000207     INTO expected-layout.
+000208  MOVE expected-layout TO actual-layout.
+000209  MOVE "layout-eq-pass" TO assert-name.
+000210  CALL CBU-assert-copybook-layout USING
+000211     CBU-ctx assert-name field-count
+000212     expected-layout actual-layout.
+000213  INITIALIZE actual-layout.
+000214  STRING "CUST-NAME                     "
+000215     "PIC X(30)           "
+000216     "CUST-BALANCE                  "
+000217     "PIC S9(9)V99 COMP-3 "
+000218     INTO actual-layout.
+000219  MOVE "layout-eq-fail" TO assert-name.
+000220  CALL CBU-assert-copybook-layout USING
+000221     CBU-ctx assert-name field-count
+000222     expected-layout actual-layout.
+000230  EXIT PROGRAM.
+000240 END PROGRAM CATSTU01.
