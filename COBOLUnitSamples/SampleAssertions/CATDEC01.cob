@@ -0,0 +1,73 @@
+000010*>
+000011*> Exercises every decimal assertion in the catalog, one passing
+000012*> call and one deliberately-failing call per assertion type.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CATDEC01.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000080  01 res-expected PIC S9(7)V99 COMP-3.
+000081  01 res-actual PIC S9(7)V99 COMP-3.
+000082  01 res-low PIC S9(7)V99 COMP-3.
+000083  01 res-high PIC S9(7)V99 COMP-3.
+000084  01 res-delta PIC S9(7)V99 COMP-3.
+000085  01 assert-name PIC X(20).
+000091  COPY CBUC0002.
+000092  LINKAGE SECTION.
+000093  COPY CBUC0001.
+000097 PROCEDURE DIVISION USING CBU-ctx.
+000100*> dec-equals
+000101  MOVE 12.50 TO res-expected.
+000102  MOVE 12.50 TO res-actual.
+000103  MOVE "dec-eq-pass" TO assert-name.
+000104  CALL CBU-assert-dec-equals USING
+000105     CBU-ctx assert-name res-expected res-actual.
+000106  MOVE 13.75 TO res-actual.
+000107  MOVE "dec-eq-fail" TO assert-name.
+000108  CALL CBU-assert-dec-equals USING
+000109     CBU-ctx assert-name res-expected res-actual.
+000120*> dec-greater
+000121  MOVE 10.00 TO res-expected.
+000122  MOVE 25.50 TO res-actual.
+000123  MOVE "dec-gt-pass" TO assert-name.
+000124  CALL CBU-assert-dec-greater USING
+000125     CBU-ctx assert-name res-expected res-actual.
+000126  MOVE 1.00 TO res-actual.
+000127  MOVE "dec-gt-fail" TO assert-name.
+000128  CALL CBU-assert-dec-greater USING
+000129     CBU-ctx assert-name res-expected res-actual.
+000140*> dec-less
+000141  MOVE 25.50 TO res-expected.
+000142  MOVE 10.00 TO res-actual.
+000143  MOVE "dec-lt-pass" TO assert-name.
+000144  CALL CBU-assert-dec-less USING
+000145     CBU-ctx assert-name res-expected res-actual.
+000146  MOVE 99.99 TO res-actual.
+000147  MOVE "dec-lt-fail" TO assert-name.
+000148  CALL CBU-assert-dec-less USING
+000149     CBU-ctx assert-name res-expected res-actual.
+000160*> dec-between
+000161  MOVE 1.00 TO res-low.
+000162  MOVE 10.00 TO res-high.
+000163  MOVE 5.50 TO res-actual.
+000164  MOVE "dec-btw-pass" TO assert-name.
+000165  CALL CBU-assert-dec-between USING
+000166     CBU-ctx assert-name res-low res-high res-actual.
+000167  MOVE 99.00 TO res-actual.
+000168  MOVE "dec-btw-fail" TO assert-name.
+000169  CALL CBU-assert-dec-between USING
+000170     CBU-ctx assert-name res-low res-high res-actual.
+000180*> nb-within-tolerance
+000181  MOVE 10.00 TO res-expected.
+000182  MOVE 10.05 TO res-actual.
+000183  MOVE 0.10 TO res-delta.
+000184  MOVE "nb-tol-pass" TO assert-name.
+000185  CALL CBU-assert-nb-within-tolerance USING
+000186     CBU-ctx assert-name res-expected res-actual res-delta.
+000187  MOVE 15.00 TO res-actual.
+000188  MOVE "nb-tol-fail" TO assert-name.
+000189  CALL CBU-assert-nb-within-tolerance USING
+000190     CBU-ctx assert-name res-expected res-actual res-delta.
+000200  EXIT PROGRAM.
+000210 END PROGRAM CATDEC01.
