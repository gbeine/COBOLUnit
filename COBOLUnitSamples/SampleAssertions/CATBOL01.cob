@@ -0,0 +1,72 @@
+000010*>
+000011*> Exercises every boolean/flag assertion in the catalog, one
+000012*> passing call and one deliberately-failing call per type.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CATBOL01.
+000040 ENVIRONMENT    DIVISION.
+000050 CONFIGURATION  SECTION.
+000060 DATA DIVISION.
+000070 WORKING-STORAGE SECTION.
+000080  01 cond-flag PIC 9(1).
+000081  01 size-error-flag PIC 9(1).
+000082  01 small-total PIC 9(3).
+000083  01 big-amount PIC 9(3).
+000084  01 assert-name PIC X(20).
+000091  COPY CBUC0002.
+000092  LINKAGE SECTION.
+000093  COPY CBUC0001.
+000097 PROCEDURE DIVISION USING CBU-ctx.
+000100*> assert-true
+000101  MOVE 1 TO cond-flag.
+000102  MOVE "assert-true-pass" TO assert-name.
+000103  CALL CBU-assert-true USING CBU-ctx assert-name cond-flag.
+000104  MOVE 0 TO cond-flag.
+000105  MOVE "assert-true-fail" TO assert-name.
+000106  CALL CBU-assert-true USING CBU-ctx assert-name cond-flag.
+000120*> assert-false
+000121  MOVE 0 TO cond-flag.
+000122  MOVE "assert-false-pass" TO assert-name.
+000123  CALL CBU-assert-false USING CBU-ctx assert-name cond-flag.
+000124  MOVE 1 TO cond-flag.
+000125  MOVE "assert-false-fail" TO assert-name.
+000126  CALL CBU-assert-false USING CBU-ctx assert-name cond-flag.
+000140*> no-size-error
+000141  MOVE 0 TO size-error-flag.
+000142  MOVE 100 TO small-total.
+000143  ADD 1 TO small-total
+000144     ON SIZE ERROR
+000145     MOVE 1 TO size-error-flag
+000146  END-ADD.
+000147  MOVE "no-size-err-pass" TO assert-name.
+000148  CALL CBU-assert-no-size-error USING
+000149     CBU-ctx assert-name size-error-flag.
+000150  MOVE 0 TO size-error-flag.
+000151  MOVE 999 TO big-amount.
+000152  ADD 999 TO big-amount
+000153     ON SIZE ERROR
+000154     MOVE 1 TO size-error-flag
+000155  END-ADD.
+000156  MOVE "no-size-err-fail" TO assert-name.
+000157  CALL CBU-assert-no-size-error USING
+000158     CBU-ctx assert-name size-error-flag.
+000170*> size-error-occurs
+000171  MOVE 0 TO size-error-flag.
+000172  MOVE 999 TO big-amount.
+000173  ADD 999 TO big-amount
+000174     ON SIZE ERROR
+000175     MOVE 1 TO size-error-flag
+000176  END-ADD.
+000177  MOVE "size-err-occ-pass" TO assert-name.
+000178  CALL CBU-assert-size-error-occurs USING
+000179     CBU-ctx assert-name size-error-flag.
+000180  MOVE 0 TO size-error-flag.
+000181  MOVE 100 TO small-total.
+000182  ADD 1 TO small-total
+000183     ON SIZE ERROR
+000184     MOVE 1 TO size-error-flag
+000185  END-ADD.
+000186  MOVE "size-err-occ-fail" TO assert-name.
+000187  CALL CBU-assert-size-error-occurs USING
+000188     CBU-ctx assert-name size-error-flag.
+000200  EXIT PROGRAM.
+000210 END PROGRAM CATBOL01.
